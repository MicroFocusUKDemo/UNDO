@@ -1,7 +1,10 @@
        identification division.
        program-id. CreateDataFile as "CreateDataFile".                               
 
-       copy "SDDiscRate.cpy".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           copy "SDDiscRate.cpy".
 
        DATA DIVISION.
        File Section.
@@ -19,28 +22,61 @@
            OPEN OUTPUT discFile.
 
            MOVE "S10"  to  FILE-code
-           move 10     to  FILE-rate
-           move "31/12/9999" to FILE-exp-date 
+           move "31/12/9999" to FILE-exp-date
+           move 0 to FILE-min-amount
+           move 0 to FILE-max-amount
+           move "Standard 10% interest discount" to FILE-description
+           move 1 to FILE-tier-count
+           move "01/01/2000" to FILE-tier-eff-from(1)
+           move "31/12/9999" to FILE-tier-eff-to(1)
+           move 10     to  FILE-tier-rate(1)
            WRITE FILE-discount-rec
 
            MOVE "B10"  to  FILE-code
-           move 10     to  FILE-rate
-           move "31/12/9999" to FILE-exp-date 
+           move "31/12/9999" to FILE-exp-date
+           move 0 to FILE-min-amount
+           move 0 to FILE-max-amount
+           move "Base rate plus 10% interest discount"
+               to FILE-description
+           move 1 to FILE-tier-count
+           move "01/01/2000" to FILE-tier-eff-from(1)
+           move "31/12/9999" to FILE-tier-eff-to(1)
+           move 10     to  FILE-tier-rate(1)
            WRITE FILE-discount-rec
 
            MOVE "S05"  to  FILE-code
-           move 10     to  FILE-rate
-           move "31/12/9999" to FILE-exp-date 
+           move "31/12/9999" to FILE-exp-date
+           move 0 to FILE-min-amount
+           move 0 to FILE-max-amount
+           move "Standard 5% interest discount" to FILE-description
+           move 1 to FILE-tier-count
+           move "01/01/2000" to FILE-tier-eff-from(1)
+           move "31/12/9999" to FILE-tier-eff-to(1)
+           move 5      to  FILE-tier-rate(1)
            WRITE FILE-discount-rec
 
            MOVE "B05"  to  FILE-code
-           move 10     to  FILE-rate
-           move "31/12/9999" to FILE-exp-date 
+           move "31/12/9999" to FILE-exp-date
+           move 0 to FILE-min-amount
+           move 0 to FILE-max-amount
+           move "Base rate plus 5% interest discount"
+               to FILE-description
+           move 1 to FILE-tier-count
+           move "01/01/2000" to FILE-tier-eff-from(1)
+           move "31/12/9999" to FILE-tier-eff-to(1)
+           move 5      to  FILE-tier-rate(1)
            WRITE FILE-discount-rec
 
            MOVE "XCO"  to  FILE-code
-           move -100    to  FILE-rate
-           move "31/07/2020" to FILE-exp-date 
+           move "31/07/2020" to FILE-exp-date
+           move 0 to FILE-min-amount
+           move 0 to FILE-max-amount
+           move "100% interest discount - demonstration code"
+               to FILE-description
+           move 1 to FILE-tier-count
+           move "01/01/2000" to FILE-tier-eff-from(1)
+           move "31/07/2020" to FILE-tier-eff-to(1)
+           move -100    to  FILE-tier-rate(1)
            WRITE FILE-discount-rec
 
            CLOSE discFile.
