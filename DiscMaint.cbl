@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       program-id. DiscMaint.
+      ************************************************************************
+      *
+      *  Copyright (C) Micro Focus 1984-2020. All rights reserved.
+      *  All rights reserved.
+      *
+      ************************************************************************
+      *>>
+      *>> Menu-driven maintenance of discFile. Unlike CreateDataFile,
+      *>> which only ever rebuilds the whole file from its five
+      *>> hard-coded records, this opens discFile I-O and lets an
+      *>> operator add, change or delete one FILE-CODE at a time -
+      *>> a full rebuild is still offered, but only after confirmation.
+      *>>
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SDDiscRate.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DISCFILE IS EXTERNAL.
+           COPY "RDDiscRate.cpy" REPLACING ==(PREFIX)== BY ==FILE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+
+       01  WS-MENU-CHOICE              PIC X.
+           88  WS-ADD-RECORD               VALUE "1".
+           88  WS-CHANGE-RECORD            VALUE "2".
+           88  WS-DELETE-RECORD            VALUE "3".
+           88  WS-ADD-TIER                 VALUE "4".
+           88  WS-REBUILD-FILE             VALUE "5".
+           88  WS-EXIT-MAINT               VALUE "0".
+
+       01  WS-CONFIRM                  PIC X.
+       01  WS-CODE-ENTRY               PIC X(03).
+       01  WS-RATE-ENTRY               PIC S9(3)V99.
+       01  WS-EXP-DATE-ENTRY           PIC X(10).
+       01  WS-EFF-FROM-ENTRY           PIC X(10).
+       01  WS-EFF-TO-ENTRY             PIC X(10).
+       01  WS-MIN-AMOUNT-ENTRY         PIC S9(7)V99.
+       01  WS-MAX-AMOUNT-ENTRY         PIC S9(7)V99.
+       01  WS-DESCRIPTION-ENTRY        PIC X(40).
+
+       PROCEDURE DIVISION.
+           PERFORM P0100-OPEN-DISCFILE
+
+           PERFORM UNTIL WS-EXIT-MAINT
+               PERFORM P1000-SHOW-MENU
+
+               EVALUATE TRUE
+                   WHEN WS-ADD-RECORD
+                       PERFORM P2000-ADD-RECORD
+                   WHEN WS-CHANGE-RECORD
+                       PERFORM P3000-CHANGE-RECORD
+                   WHEN WS-DELETE-RECORD
+                       PERFORM P4000-DELETE-RECORD
+                   WHEN WS-ADD-TIER
+                       PERFORM P6000-ADD-TIER
+                   WHEN WS-REBUILD-FILE
+                       PERFORM P5000-REBUILD-FILE
+                   WHEN WS-EXIT-MAINT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "*** Invalid choice ***"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE DISCFILE
+
+           GOBACK
+           .
+
+      *>>
+      *>> discFile may not exist yet the first time this runs, so try
+      *>> I-O first and fall back to creating an empty file
+      *>>
+       P0100-OPEN-DISCFILE SECTION.
+           OPEN I-O DISCFILE
+           IF WS-FILE-STATUS NOT EQUAL ZERO
+               OPEN OUTPUT DISCFILE
+               CLOSE DISCFILE
+               OPEN I-O DISCFILE
+           END-IF
+           .
+
+       P1000-SHOW-MENU SECTION.
+           DISPLAY " "
+           DISPLAY "Discount Rate File Maintenance"
+           DISPLAY "1. Add a discount code"
+           DISPLAY "2. Change a discount code"
+           DISPLAY "3. Delete a discount code"
+           DISPLAY "4. Add a new rate tier to an existing code"
+           DISPLAY "5. Rebuild file with default codes"
+           DISPLAY "0. Exit"
+           DISPLAY "Enter choice: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+           .
+
+       P1100-PROMPT-FOR-CODE SECTION.
+           DISPLAY "Discount code: " WITH NO ADVANCING
+           ACCEPT WS-CODE-ENTRY
+           MOVE FUNCTION UPPER-CASE (WS-CODE-ENTRY) TO FILE-CODE
+           .
+
+      *>>
+      *>> Prompt for the code's overall details and its opening rate
+      *>> tier (tier 1), running from today until the expiry date -
+      *>> use option 4 afterwards to record further effective-dated
+      *>> tiers. Shared by Add and Change - it only ever touches
+      *>> tier(1), leaving FILE-TIER-COUNT and any further tiers
+      *>> already on file alone, so Change never disturbs rate
+      *>> history appended by P6000-ADD-TIER
+      *>>
+       P1200-PROMPT-FOR-DETAILS SECTION.
+           DISPLAY "Description: " WITH NO ADVANCING
+           ACCEPT WS-DESCRIPTION-ENTRY
+           DISPLAY "Minimum outstanding amount (0 = no limit): "
+               WITH NO ADVANCING
+           ACCEPT WS-MIN-AMOUNT-ENTRY
+           DISPLAY "Maximum outstanding amount (0 = no limit): "
+               WITH NO ADVANCING
+           ACCEPT WS-MAX-AMOUNT-ENTRY
+           DISPLAY "Discount rate (e.g. 10.00): " WITH NO ADVANCING
+           ACCEPT WS-RATE-ENTRY
+           DISPLAY "Effective from (DD/MM/YYYY): " WITH NO ADVANCING
+           ACCEPT WS-EFF-FROM-ENTRY
+           DISPLAY "Expiry date (DD/MM/YYYY): " WITH NO ADVANCING
+           ACCEPT WS-EXP-DATE-ENTRY
+
+           MOVE WS-DESCRIPTION-ENTRY TO FILE-DESCRIPTION
+           MOVE WS-MIN-AMOUNT-ENTRY  TO FILE-MIN-AMOUNT
+           MOVE WS-MAX-AMOUNT-ENTRY  TO FILE-MAX-AMOUNT
+           MOVE WS-EXP-DATE-ENTRY  TO FILE-EXP-DATE
+           MOVE WS-EFF-FROM-ENTRY  TO FILE-TIER-EFF-FROM(1)
+           MOVE WS-EXP-DATE-ENTRY  TO FILE-TIER-EFF-TO(1)
+           MOVE WS-RATE-ENTRY      TO FILE-TIER-RATE(1)
+           .
+
+       P2000-ADD-RECORD SECTION.
+           PERFORM P1100-PROMPT-FOR-CODE
+           READ DISCFILE KEY IS FILE-CODE
+
+           IF WS-FILE-STATUS EQUAL ZERO
+               DISPLAY "*** Code already exists - use Change ***"
+           ELSE
+      *>> A brand-new code starts life with a single rate tier
+               MOVE 1 TO FILE-TIER-COUNT
+               PERFORM P1200-PROMPT-FOR-DETAILS
+               WRITE FILE-DISCOUNT-REC
+
+               IF WS-FILE-STATUS EQUAL ZERO
+                   DISPLAY "Code added"
+               ELSE
+                   DISPLAY "*** Add failed - file status "
+                       WS-FILE-STATUS " ***"
+               END-IF
+           END-IF
+           .
+
+       P3000-CHANGE-RECORD SECTION.
+           PERFORM P1100-PROMPT-FOR-CODE
+           READ DISCFILE KEY IS FILE-CODE
+
+           IF WS-FILE-STATUS EQUAL ZERO
+               PERFORM P1200-PROMPT-FOR-DETAILS
+               REWRITE FILE-DISCOUNT-REC
+
+               IF WS-FILE-STATUS EQUAL ZERO
+                   DISPLAY "Code changed"
+               ELSE
+                   DISPLAY "*** Change failed - file status "
+                       WS-FILE-STATUS " ***"
+               END-IF
+           ELSE
+               DISPLAY "*** Code not found ***"
+           END-IF
+           .
+
+       P4000-DELETE-RECORD SECTION.
+           PERFORM P1100-PROMPT-FOR-CODE
+           READ DISCFILE KEY IS FILE-CODE
+
+           IF WS-FILE-STATUS EQUAL ZERO
+               DISPLAY "Delete " FILE-CODE " - are you sure? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-CONFIRM
+
+               IF FUNCTION UPPER-CASE (WS-CONFIRM) EQUAL "Y"
+                   DELETE DISCFILE RECORD
+
+                   IF WS-FILE-STATUS EQUAL ZERO
+                       DISPLAY "Code deleted"
+                   ELSE
+                       DISPLAY "*** Delete failed - file status "
+                           WS-FILE-STATUS " ***"
+                   END-IF
+               ELSE
+                   DISPLAY "Delete cancelled"
+               END-IF
+           ELSE
+               DISPLAY "*** Code not found ***"
+           END-IF
+           .
+
+      *>>
+      *>> Record a further effective-dated rate tier against a code
+      *>> that already exists, without disturbing the tiers already on
+      *>> file - this is how a rate history builds up over time
+      *>>
+       P6000-ADD-TIER SECTION.
+           PERFORM P1100-PROMPT-FOR-CODE
+           READ DISCFILE KEY IS FILE-CODE
+
+           IF WS-FILE-STATUS EQUAL ZERO
+               IF FILE-TIER-COUNT NOT LESS THAN 5
+                   DISPLAY "*** Maximum of 5 rate tiers recorded ***"
+               ELSE
+                   ADD 1 TO FILE-TIER-COUNT
+
+                   DISPLAY "Effective from (DD/MM/YYYY): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-EFF-FROM-ENTRY
+                   DISPLAY "Effective to (DD/MM/YYYY): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-EFF-TO-ENTRY
+                   DISPLAY "Discount rate (e.g. 10.00): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-RATE-ENTRY
+
+                   MOVE WS-EFF-FROM-ENTRY
+                       TO FILE-TIER-EFF-FROM(FILE-TIER-COUNT)
+                   MOVE WS-EFF-TO-ENTRY
+                       TO FILE-TIER-EFF-TO(FILE-TIER-COUNT)
+                   MOVE WS-RATE-ENTRY
+                       TO FILE-TIER-RATE(FILE-TIER-COUNT)
+
+                   REWRITE FILE-DISCOUNT-REC
+
+                   IF WS-FILE-STATUS EQUAL ZERO
+                       DISPLAY "Rate tier added"
+                   ELSE
+                       DISPLAY "*** Add tier failed - file status "
+                           WS-FILE-STATUS " ***"
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "*** Code not found ***"
+           END-IF
+           .
+
+      *>>
+      *>> Full rebuild, kept for parity with CreateDataFile's five
+      *>> demonstration codes - only runs after explicit confirmation,
+      *>> since it erases every code added or repriced by hand
+      *>>
+       P5000-REBUILD-FILE SECTION.
+           DISPLAY "This will ERASE ALL discount codes and reload the"
+           DISPLAY "five default demonstration codes."
+           DISPLAY "Are you sure? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+
+           IF FUNCTION UPPER-CASE (WS-CONFIRM) EQUAL "Y"
+               CLOSE DISCFILE
+               OPEN OUTPUT DISCFILE
+               PERFORM P5100-WRITE-DEFAULT-CODES
+               CLOSE DISCFILE
+               OPEN I-O DISCFILE
+               DISPLAY "File rebuilt with default codes"
+           ELSE
+               DISPLAY "Rebuild cancelled"
+           END-IF
+           .
+
+       P5100-WRITE-DEFAULT-CODES SECTION.
+           MOVE "S10"  TO FILE-CODE
+           MOVE "31/12/9999" TO FILE-EXP-DATE
+           MOVE 0 TO FILE-MIN-AMOUNT
+           MOVE 0 TO FILE-MAX-AMOUNT
+           MOVE "Standard 10% interest discount" TO FILE-DESCRIPTION
+           MOVE 1 TO FILE-TIER-COUNT
+           MOVE "01/01/2000" TO FILE-TIER-EFF-FROM(1)
+           MOVE "31/12/9999" TO FILE-TIER-EFF-TO(1)
+           MOVE 10     TO FILE-TIER-RATE(1)
+           WRITE FILE-DISCOUNT-REC
+
+           MOVE "B10"  TO FILE-CODE
+           MOVE "31/12/9999" TO FILE-EXP-DATE
+           MOVE 0 TO FILE-MIN-AMOUNT
+           MOVE 0 TO FILE-MAX-AMOUNT
+           MOVE "Base rate plus 10% interest discount"
+               TO FILE-DESCRIPTION
+           MOVE 1 TO FILE-TIER-COUNT
+           MOVE "01/01/2000" TO FILE-TIER-EFF-FROM(1)
+           MOVE "31/12/9999" TO FILE-TIER-EFF-TO(1)
+           MOVE 10     TO FILE-TIER-RATE(1)
+           WRITE FILE-DISCOUNT-REC
+
+           MOVE "S05"  TO FILE-CODE
+           MOVE "31/12/9999" TO FILE-EXP-DATE
+           MOVE 0 TO FILE-MIN-AMOUNT
+           MOVE 0 TO FILE-MAX-AMOUNT
+           MOVE "Standard 5% interest discount" TO FILE-DESCRIPTION
+           MOVE 1 TO FILE-TIER-COUNT
+           MOVE "01/01/2000" TO FILE-TIER-EFF-FROM(1)
+           MOVE "31/12/9999" TO FILE-TIER-EFF-TO(1)
+           MOVE 5      TO FILE-TIER-RATE(1)
+           WRITE FILE-DISCOUNT-REC
+
+           MOVE "B05"  TO FILE-CODE
+           MOVE "31/12/9999" TO FILE-EXP-DATE
+           MOVE 0 TO FILE-MIN-AMOUNT
+           MOVE 0 TO FILE-MAX-AMOUNT
+           MOVE "Base rate plus 5% interest discount"
+               TO FILE-DESCRIPTION
+           MOVE 1 TO FILE-TIER-COUNT
+           MOVE "01/01/2000" TO FILE-TIER-EFF-FROM(1)
+           MOVE "31/12/9999" TO FILE-TIER-EFF-TO(1)
+           MOVE 5      TO FILE-TIER-RATE(1)
+           WRITE FILE-DISCOUNT-REC
+
+           MOVE "XCO"  TO FILE-CODE
+           MOVE "31/07/2020" TO FILE-EXP-DATE
+           MOVE 0 TO FILE-MIN-AMOUNT
+           MOVE 0 TO FILE-MAX-AMOUNT
+           MOVE "100% interest discount - demonstration code"
+               TO FILE-DESCRIPTION
+           MOVE 1 TO FILE-TIER-COUNT
+           MOVE "01/01/2000" TO FILE-TIER-EFF-FROM(1)
+           MOVE "31/07/2020" TO FILE-TIER-EFF-TO(1)
+           MOVE -100   TO FILE-TIER-RATE(1)
+           WRITE FILE-DISCOUNT-REC
+           .
+
+       END PROGRAM DiscMaint.
