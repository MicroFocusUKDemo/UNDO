@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       program-id. DiscUsageReport.
+      ************************************************************************
+      *
+      *  Copyright (C) Micro Focus 1984-2020. All rights reserved.
+      *  All rights reserved.
+      *
+      ************************************************************************
+      *>>
+      *>> Reads PAYLOG (built up by PaymentEnquiry - see SDPayLog.cpy/
+      *>> RDPayLog.cpy) and summarizes, per discount code, how many
+      *>> times it was used and the total interest given up against the
+      *>> undiscounted FILE-INTEREST-RATE that was in force at the time.
+      *>>
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SDPayLog.cpy".
+
+           SELECT RPTFILE ASSIGN TO "DISCUSAGE-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PAYLOG.
+           COPY "RDPayLog.cpy" REPLACING ==(PREFIX)== BY ==FILE==.
+
+           FD RPTFILE.
+           01  RPT-LINE                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+
+       01  WS-EOF-PAYLOG               PIC X VALUE "N".
+           88  EOF-PAYLOG                  VALUE "Y".
+
+      *>> Per discount code/currency usage/revenue-impact accumulator -
+      *>> keyed on currency as well as code so a total never adds
+      *>> figures from two different currencies together
+       01  WS-CODE-TABLE.
+           05  WS-CODE-ENTRY OCCURS 50 TIMES INDEXED BY WS-CODE-IDX.
+               10  WS-CODE                     PIC X(03).
+               10  WS-CODE-CURRENCY            PIC X(03).
+               10  WS-CODE-USE-COUNT           PIC 9(06).
+               10  WS-CODE-INTEREST-GIVEN-UP   PIC S9(9)V99.
+       01  WS-CODE-COUNT               PIC 9(4) VALUE ZERO.
+       01  WS-SEARCH-CODE              PIC X(03).
+       01  WS-SEARCH-CURRENCY          PIC X(03).
+       01  WS-CODE-FOUND               PIC X VALUE "N".
+           88  CODE-FOUND                  VALUE "Y".
+
+       01  WS-FULL-INTEREST            PIC S9(7)V99.
+       01  WS-ACTUAL-INTEREST          PIC S9(7)V99.
+       01  WS-INTEREST-GIVEN-UP        PIC S9(7)V99.
+
+      *>> One printed line of the usage/revenue-impact report
+       01  WS-RPT-DETAIL.
+           05  WS-RD-CODE              PIC X(03).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-RD-CURRENCY          PIC X(03).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-RD-USES              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-RD-GIVEN-UP          PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           PERFORM P1000-INITIALISE
+
+           PERFORM P2000-PROCESS-RECORD
+               UNTIL EOF-PAYLOG
+
+           PERFORM P9000-TERMINATE
+
+           GOBACK
+           .
+
+       P1000-INITIALISE SECTION.
+           OPEN OUTPUT RPTFILE
+           PERFORM P1100-WRITE-REPORT-HEADER
+
+           OPEN INPUT PAYLOG
+           PERFORM P1200-READ-PAYLOG
+           .
+
+       P1100-WRITE-REPORT-HEADER SECTION.
+           MOVE "DISCOUNT CODE USAGE AND REVENUE-IMPACT REPORT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "Code   Cur   Times Used    Interest Given Up"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+       P1200-READ-PAYLOG SECTION.
+           READ PAYLOG
+               AT END SET EOF-PAYLOG TO TRUE
+           END-READ
+           .
+
+      *>>
+      *>> Work out the interest given up on this enquiry (undiscounted
+      *>> FILE-INTEREST-RATE against the actual FILE-CALCULATED-RATE
+      *>> that was quoted) and accumulate it against the discount code
+      *>>
+       P2000-PROCESS-RECORD SECTION.
+           IF FILE-DISCOUNT-CODE NOT EQUAL SPACES
+               COMPUTE WS-FULL-INTEREST = FILE-BALANCE-BEFORE
+                   * (FILE-INTEREST-RATE / 100 / 12)
+
+               COMPUTE WS-ACTUAL-INTEREST = FILE-BALANCE-BEFORE
+                   * (FILE-CALCULATED-RATE / 12)
+
+               COMPUTE WS-INTEREST-GIVEN-UP =
+                   WS-FULL-INTEREST - WS-ACTUAL-INTEREST
+
+               PERFORM P2100-ACCUMULATE-CODE
+           END-IF
+
+           PERFORM P1200-READ-PAYLOG
+           .
+
+       P2100-ACCUMULATE-CODE SECTION.
+           MOVE FILE-DISCOUNT-CODE TO WS-SEARCH-CODE
+           MOVE FILE-CURRENCY-CODE TO WS-SEARCH-CURRENCY
+           MOVE "N" TO WS-CODE-FOUND
+
+           PERFORM P2110-CHECK-CODE-ENTRY
+               VARYING WS-CODE-IDX FROM 1 BY 1
+               UNTIL WS-CODE-IDX > WS-CODE-COUNT
+               OR CODE-FOUND
+
+           IF NOT CODE-FOUND
+               ADD 1 TO WS-CODE-COUNT
+               SET WS-CODE-IDX TO WS-CODE-COUNT
+               MOVE WS-SEARCH-CODE     TO WS-CODE(WS-CODE-IDX)
+               MOVE WS-SEARCH-CURRENCY TO WS-CODE-CURRENCY(WS-CODE-IDX)
+               MOVE ZERO TO WS-CODE-USE-COUNT(WS-CODE-IDX)
+               MOVE ZERO TO WS-CODE-INTEREST-GIVEN-UP(WS-CODE-IDX)
+           END-IF
+
+           ADD 1 TO WS-CODE-USE-COUNT(WS-CODE-IDX)
+           ADD WS-INTEREST-GIVEN-UP
+               TO WS-CODE-INTEREST-GIVEN-UP(WS-CODE-IDX)
+           .
+
+      *>>
+      *>> A code only matches an existing table entry if both the code
+      *>> and the currency match - the same code used on loans in two
+      *>> different currencies gets two separate totals
+      *>>
+       P2110-CHECK-CODE-ENTRY SECTION.
+           IF WS-CODE(WS-CODE-IDX) EQUAL WS-SEARCH-CODE
+               AND WS-CODE-CURRENCY(WS-CODE-IDX)
+                   EQUAL WS-SEARCH-CURRENCY
+               SET CODE-FOUND TO TRUE
+           END-IF
+           .
+
+       P9000-TERMINATE SECTION.
+           CLOSE PAYLOG
+
+           PERFORM P9100-WRITE-DETAIL-LINE
+               VARYING WS-CODE-IDX FROM 1 BY 1
+               UNTIL WS-CODE-IDX > WS-CODE-COUNT
+
+           CLOSE RPTFILE
+           .
+
+       P9100-WRITE-DETAIL-LINE SECTION.
+           MOVE WS-CODE(WS-CODE-IDX)               TO WS-RD-CODE
+           MOVE WS-CODE-CURRENCY(WS-CODE-IDX)      TO WS-RD-CURRENCY
+           MOVE WS-CODE-USE-COUNT(WS-CODE-IDX)     TO WS-RD-USES
+           MOVE WS-CODE-INTEREST-GIVEN-UP(WS-CODE-IDX)
+               TO WS-RD-GIVEN-UP
+
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+       END PROGRAM DiscUsageReport.
