@@ -0,0 +1,615 @@
+       IDENTIFICATION DIVISION.
+       program-id. LOANBATCH.
+      ************************************************************************
+      *
+      *  Copyright (C) Micro Focus 1984-2020. All rights reserved.
+      *  All rights reserved.
+      *
+      ************************************************************************
+      *>>
+      *>> End-of-day batch run over the whole loan book. Reads one
+      *>> record per account from LOANMAST, resolves each account's
+      *>> discount code against an in-memory rate table (built once from
+      *>> DISCFILE at start-of-job rather than re-reading DISCFILE for
+      *>> every account), calls LOANCALC to work out the payment split,
+      *>> and writes a payment/interest line per account to RPTFILE.
+      *>>
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SDLoanMast.cpy".
+           COPY "SDDiscRate.cpy".
+           COPY "SDGLControl.cpy".
+
+           SELECT RPTFILE ASSIGN TO "LOANBATCH-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD LOANMAST.
+           COPY "RDLoanMast.cpy" REPLACING ==(PREFIX)== BY ==FILE==.
+
+           FD DISCFILE IS EXTERNAL.
+           COPY "RDDiscRate.cpy" REPLACING ==(PREFIX)== BY ==FILE==.
+
+           FD GLCONTROL.
+           COPY "RDGLControl.cpy" REPLACING ==(PREFIX)== BY ==FILE==.
+
+           FD RPTFILE.
+           01  RPT-LINE                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+
+       01  WS-EOF-LOANMAST             PIC X VALUE "N".
+           88  EOF-LOANMAST                VALUE "Y".
+       01  WS-EOF-DISCFILE             PIC X VALUE "N".
+           88  EOF-DISCFILE                VALUE "Y".
+
+      *>> Discount rate table, loaded once from DISCFILE at
+      *>> start-of-job instead of re-reading DISCFILE per account
+       01  WS-DISC-TABLE.
+           05  WS-DISC-ENTRY OCCURS 50 TIMES INDEXED BY WS-DISC-IDX.
+               10  WS-DISC-CODE            PIC X(03).
+               10  WS-DISC-RATE            PIC S9(3)V99.
+               10  WS-DISC-EXP-DATE        PIC X(10).
+               10  WS-DISC-MIN-AMOUNT      PIC S9(7)V99.
+               10  WS-DISC-MAX-AMOUNT      PIC S9(7)V99.
+               10  WS-DISC-EXPIRED         PIC X.
+                   88  DISC-TIER-EXPIRED       VALUE "Y".
+       01  WS-DISC-COUNT               PIC 9(4) VALUE ZERO.
+       01  WS-DISC-TABLE-FULL          PIC X VALUE "N".
+           88  DISC-TABLE-FULL             VALUE "Y".
+       01  WS-SEARCH-CODE              PIC X(03).
+       01  WS-DISC-FOUND               PIC X VALUE "N".
+           88  DISC-CODE-FOUND             VALUE "Y".
+
+      *>> Today's date and the code's expiry date, both held as
+      *>> YYYYMMDD so they can be compared numerically
+       01  WS-TODAY-DATE               PIC 9(8).
+       01  WS-EXP-DATE                 PIC 9(8).
+       01  WS-EXP-DATE-PARTS REDEFINES WS-EXP-DATE.
+           05  WS-EXP-YYYY             PIC 9(4).
+           05  WS-EXP-MM               PIC 9(2).
+           05  WS-EXP-DD               PIC 9(2).
+
+      *>> Effective-from/to of the rate tier being checked, while
+      *>> resolving each code's rate as of WS-TODAY-DATE for the table
+       01  WS-TIER-FROM-DATE           PIC 9(8).
+       01  WS-TIER-FROM-DATE-PARTS REDEFINES WS-TIER-FROM-DATE.
+           05  WS-TIER-FROM-YYYY       PIC 9(4).
+           05  WS-TIER-FROM-MM         PIC 9(2).
+           05  WS-TIER-FROM-DD         PIC 9(2).
+       01  WS-TIER-TO-DATE             PIC 9(8).
+       01  WS-TIER-TO-DATE-PARTS REDEFINES WS-TIER-TO-DATE.
+           05  WS-TIER-TO-YYYY         PIC 9(4).
+           05  WS-TIER-TO-MM           PIC 9(2).
+           05  WS-TIER-TO-DD           PIC 9(2).
+       01  WS-TIER-FOUND-FLAG          PIC X VALUE "N".
+           88  TIER-FOUND                  VALUE "Y".
+       01  WS-RESOLVED-RATE            PIC S9(3)V99.
+
+       01  WS-ACCOUNT-COUNT            PIC 9(6) VALUE ZERO.
+       01  WS-DISPLAY-COUNT            PIC ZZZ,ZZ9.
+
+      *>> Portfolio control totals, accumulated one account at a time
+      *>> and printed as a footer so the run can be tied back to the
+      *>> loan book it was taken from - kept one entry per currency,
+      *>> the same way DiscUsageReport.cbl keys its own accumulator
+      *>> table, so a mixed-currency loan book never has its figures
+      *>> summed into one meaningless total
+       01  WS-CONTROL-TOTALS.
+           05  WS-CT-ENTRY OCCURS 10 TIMES INDEXED BY WS-CT-IDX.
+               10  WS-CT-CURRENCY          PIC X(03).
+               10  WS-CT-OUTSTANDING       PIC S9(9)V99 VALUE ZERO.
+               10  WS-CT-PAYMENT           PIC S9(9)V99 VALUE ZERO.
+               10  WS-CT-INTEREST          PIC S9(9)V99 VALUE ZERO.
+               10  WS-CT-CAPITAL           PIC S9(9)V99 VALUE ZERO.
+               10  WS-CT-NEWBAL            PIC S9(9)V99 VALUE ZERO.
+       01  WS-CT-COUNT                 PIC 9(4) VALUE ZERO.
+       01  WS-CT-SEARCH-CURRENCY       PIC X(03).
+       01  WS-CT-FOUND-FLAG            PIC X VALUE "N".
+           88  CT-FOUND                    VALUE "Y".
+       01  WS-DISPLAY-TOTAL            PIC ZZ,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-VARIANCE         PIC -Z,ZZZ,ZZ9.99.
+
+      *>> The general ledger's own independently-calculated total for
+      *>> the closing loan book, read once from the GLCONTROL feed at
+      *>> start-of-job so the run's own summed total can be checked
+      *>> against a figure this program had no part in producing
+       01  WS-GL-CONTROL-FOUND         PIC X VALUE "N".
+           88  GL-CONTROL-FOUND            VALUE "Y".
+       01  WS-GL-TOTAL-NEWBAL          PIC S9(9)V99 VALUE ZERO.
+       01  WS-GL-VARIANCE              PIC S9(9)V99 VALUE ZERO.
+       01  WS-GL-RECON-STATUS          PIC X VALUE "Y".
+           88  GL-RECON-OK                 VALUE "Y".
+           88  GL-RECON-FAILED             VALUE "N".
+
+      *>> An account fails reconciliation if LOANCALC's own split of
+      *>> the payment amount doesn't add back up to the payment amount
+      *>> and new balance it returned for that account - this is a
+      *>> sanity check on LOANCALC's arithmetic, not on the discount
+      *>> rate it was fed, so the real check against a misstated book
+      *>> is the GL control total comparison above
+       01  WS-RECON-STATUS             PIC X VALUE "Y".
+           88  RECON-OK                    VALUE "Y".
+           88  RECON-FAILED                VALUE "N".
+       01  WS-RECON-FAIL-COUNT         PIC 9(6) VALUE ZERO.
+
+      *>> One printed line of the payment/interest report - money
+      *>> fields are plain edited numerics rather than $-prefixed
+      *>> since WS-RD-CURRENCY (from FILE-CURRENCY-CODE) already
+      *>> shows what they are denominated in
+       01  WS-RPT-DETAIL.
+           05  WS-RD-ACCOUNT           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-CURRENCY          PIC X(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-OUTSTANDING       PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-PAYMENT           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-RATE              PIC ZZ9.999.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-INTEREST          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-CAPITAL           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-NEWBAL            PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RD-STATUS            PIC X(10).
+
+      *>>
+      *>> Definition of data to pass in/out LOANCALC module
+      *>>
+           copy "WSLOANCALC.cpy".
+
+       PROCEDURE DIVISION.
+           PERFORM P1000-INITIALISE
+
+           PERFORM P2000-PROCESS-ACCOUNT
+               UNTIL EOF-LOANMAST
+
+           PERFORM P9000-TERMINATE
+
+           GOBACK
+           .
+
+      *>>
+      *>> Open the files, print the report header and load the
+      *>> discount rate table into memory
+      *>>
+       P1000-INITIALISE SECTION.
+           OPEN OUTPUT RPTFILE
+           PERFORM P1100-WRITE-REPORT-HEADER
+           PERFORM P1200-LOAD-DISCOUNT-TABLE
+           PERFORM P1250-LOAD-GL-CONTROL
+
+           OPEN INPUT LOANMAST
+           PERFORM P1300-READ-LOANMAST
+           .
+
+       P1100-WRITE-REPORT-HEADER SECTION.
+           MOVE "LOAN PORTFOLIO - END OF DAY PAYMENT/INTEREST REPORT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           STRING "Account   Cur Outstanding  Payment       Rate"
+               DELIMITED BY SIZE
+               "  Interest     Capital      New Bal    Status"
+               DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+      *>>
+      *>> Read every record on DISCFILE once and hold it in the
+      *>> WS-DISC-TABLE array for the rest of the run
+      *>>
+       P1200-LOAD-DISCOUNT-TABLE SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           OPEN INPUT DISCFILE
+           PERFORM P1210-READ-DISCFILE
+
+           PERFORM UNTIL EOF-DISCFILE
+               IF WS-DISC-COUNT NOT LESS THAN 50
+                   SET DISC-TABLE-FULL TO TRUE
+               ELSE
+                   ADD 1 TO WS-DISC-COUNT
+                   MOVE FILE-CODE     TO WS-DISC-CODE(WS-DISC-COUNT)
+                   MOVE FILE-EXP-DATE TO WS-DISC-EXP-DATE(WS-DISC-COUNT)
+                   MOVE FILE-MIN-AMOUNT
+                       TO WS-DISC-MIN-AMOUNT(WS-DISC-COUNT)
+                   MOVE FILE-MAX-AMOUNT
+                       TO WS-DISC-MAX-AMOUNT(WS-DISC-COUNT)
+                   MOVE "N" TO WS-DISC-EXPIRED(WS-DISC-COUNT)
+                   PERFORM P1220-RESOLVE-CURRENT-TIER
+                   MOVE WS-RESOLVED-RATE TO WS-DISC-RATE(WS-DISC-COUNT)
+                   IF NOT TIER-FOUND
+                       MOVE "Y" TO WS-DISC-EXPIRED(WS-DISC-COUNT)
+                   END-IF
+               END-IF
+               PERFORM P1210-READ-DISCFILE
+           END-PERFORM
+
+           IF DISC-TABLE-FULL
+               MOVE "*** Discount table full - codes beyond 50 ignored"
+                   TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF
+
+           CLOSE DISCFILE
+           .
+
+       P1210-READ-DISCFILE SECTION.
+           READ DISCFILE NEXT RECORD
+               AT END SET EOF-DISCFILE TO TRUE
+           END-READ
+           .
+
+      *>>
+      *>> Pick up today's general ledger control total for the loan
+      *>> book, independently supplied by the GL feed, if one has
+      *>> landed - if not, the run still completes but P9000-TERMINATE
+      *>> has nothing to reconcile the run's own total against
+      *>>
+       P1250-LOAD-GL-CONTROL SECTION.
+           OPEN INPUT GLCONTROL
+           IF WS-FILE-STATUS EQUAL ZERO
+               READ GLCONTROL
+                   AT END CONTINUE
+                   NOT AT END
+                       SET GL-CONTROL-FOUND TO TRUE
+                       MOVE FILE-TOTAL-NEWBAL TO WS-GL-TOTAL-NEWBAL
+               END-READ
+               CLOSE GLCONTROL
+           END-IF
+           .
+
+      *>>
+      *>> Find the rate tier in force today for the record just read,
+      *>> so the table holds one usable rate per code rather than the
+      *>> whole tier history
+      *>>
+       P1220-RESOLVE-CURRENT-TIER SECTION.
+           MOVE ZERO TO WS-RESOLVED-RATE
+           MOVE "N" TO WS-TIER-FOUND-FLAG
+
+           PERFORM P1230-CHECK-TIER
+               VARYING FILE-TIER-IDX FROM 1 BY 1
+               UNTIL FILE-TIER-IDX > FILE-TIER-COUNT
+               OR TIER-FOUND
+
+           IF TIER-FOUND
+               MOVE FILE-TIER-RATE(FILE-TIER-IDX) TO WS-RESOLVED-RATE
+           END-IF
+           .
+
+       P1230-CHECK-TIER SECTION.
+           MOVE FILE-TIER-EFF-FROM(FILE-TIER-IDX)(7:4)
+               TO WS-TIER-FROM-YYYY
+           MOVE FILE-TIER-EFF-FROM(FILE-TIER-IDX)(4:2)
+               TO WS-TIER-FROM-MM
+           MOVE FILE-TIER-EFF-FROM(FILE-TIER-IDX)(1:2)
+               TO WS-TIER-FROM-DD
+
+           MOVE FILE-TIER-EFF-TO(FILE-TIER-IDX)(7:4)
+               TO WS-TIER-TO-YYYY
+           MOVE FILE-TIER-EFF-TO(FILE-TIER-IDX)(4:2)
+               TO WS-TIER-TO-MM
+           MOVE FILE-TIER-EFF-TO(FILE-TIER-IDX)(1:2)
+               TO WS-TIER-TO-DD
+
+           IF WS-TIER-FROM-DATE NOT > WS-TODAY-DATE
+               AND WS-TIER-TO-DATE NOT < WS-TODAY-DATE
+               SET TIER-FOUND TO TRUE
+           END-IF
+           .
+
+       P1300-READ-LOANMAST SECTION.
+           READ LOANMAST
+               AT END SET EOF-LOANMAST TO TRUE
+           END-READ
+           .
+
+      *>>
+      *>> Resolve the account's discount code, drive LOANCALC and print
+      *>> the resulting payment/interest line
+      *>>
+       P2000-PROCESS-ACCOUNT SECTION.
+           ADD 1 TO WS-ACCOUNT-COUNT
+
+           PERFORM P2100-LOOKUP-DISCOUNT
+           PERFORM P2200-CALCULATE-ACCOUNT
+           PERFORM P2400-CHECK-RECONCILIATION
+           PERFORM P2300-WRITE-DETAIL-LINE
+
+           PERFORM P1300-READ-LOANMAST
+           .
+
+      *>>
+      *>> Look the account's discount code up in the in-memory rate
+      *>> table (built once by P1200-LOAD-DISCOUNT-TABLE) and pass the
+      *>> resolved rate straight to LOANCALC instead of letting it read
+      *>> DISCFILE itself
+      *>>
+       P2100-LOOKUP-DISCOUNT SECTION.
+           SET DISCOUNT-RATE-PRESET TO TRUE
+           MOVE ZERO TO DISCOUNT-RATE
+           MOVE "N" TO WS-DISC-FOUND
+
+           IF FILE-DISCOUNT-CODE EQUAL SPACES
+               SET DISCOUNT-CODE-OK TO TRUE
+           ELSE
+               MOVE FUNCTION UPPER-CASE (FILE-DISCOUNT-CODE)
+                   TO WS-SEARCH-CODE
+
+               PERFORM P2110-CHECK-DISC-ENTRY
+                   VARYING WS-DISC-IDX FROM 1 BY 1
+                   UNTIL WS-DISC-IDX > WS-DISC-COUNT
+                   OR DISC-CODE-FOUND
+
+               IF DISC-CODE-FOUND
+                   MOVE WS-DISC-EXP-DATE(WS-DISC-IDX)(7:4)
+                       TO WS-EXP-YYYY
+                   MOVE WS-DISC-EXP-DATE(WS-DISC-IDX)(4:2)
+                       TO WS-EXP-MM
+                   MOVE WS-DISC-EXP-DATE(WS-DISC-IDX)(1:2)
+                       TO WS-EXP-DD
+
+                   IF WS-EXP-DATE < WS-TODAY-DATE
+                       OR DISC-TIER-EXPIRED(WS-DISC-IDX)
+                       SET DISCOUNT-CODE-EXPIRED TO TRUE
+                   ELSE
+                       IF (WS-DISC-MIN-AMOUNT(WS-DISC-IDX) > ZERO
+                               AND FILE-OUTSTANDING-AMOUNT
+                                   < WS-DISC-MIN-AMOUNT(WS-DISC-IDX))
+                           OR (WS-DISC-MAX-AMOUNT(WS-DISC-IDX) > ZERO
+                               AND FILE-OUTSTANDING-AMOUNT
+                                   > WS-DISC-MAX-AMOUNT(WS-DISC-IDX))
+                           SET DISCOUNT-CODE-INELIGIBLE TO TRUE
+                       ELSE
+                           MOVE WS-DISC-RATE(WS-DISC-IDX)
+                               TO DISCOUNT-RATE
+                           SET DISCOUNT-CODE-OK TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   SET DISCOUNT-CODE-UNKNOWN TO TRUE
+               END-IF
+           END-IF
+           .
+
+       P2110-CHECK-DISC-ENTRY SECTION.
+           IF WS-DISC-CODE(WS-DISC-IDX) EQUAL WS-SEARCH-CODE
+               SET DISC-CODE-FOUND TO TRUE
+           END-IF
+           .
+
+       P2200-CALCULATE-ACCOUNT SECTION.
+           MOVE FILE-OUTSTANDING-AMOUNT TO OUTSTANDING-AMOUNT
+           MOVE FILE-PAYMT-AMOUNT       TO PAYMT-AMOUNT
+           MOVE FILE-INTEREST-RATE      TO INTEREST-RATE
+           MOVE FILE-BASE-RATE          TO BASE-RATE
+           MOVE FILE-DISCOUNT-CODE      TO DISCOUNT-CODE
+
+           CALL "LOANCALC" USING BY REFERENCE CALCULATOR-FIELDS
+           .
+
+       P2300-WRITE-DETAIL-LINE SECTION.
+           MOVE FILE-ACCOUNT-NO         TO WS-RD-ACCOUNT
+           MOVE FILE-CURRENCY-CODE      TO WS-RD-CURRENCY
+           MOVE FILE-OUTSTANDING-AMOUNT TO WS-RD-OUTSTANDING
+           MOVE PAYMT-AMOUNT            TO WS-RD-PAYMENT
+           MULTIPLY WS-CALCULATED-RATE BY 100 GIVING WS-RD-RATE
+           MOVE PAYMT-INTEREST          TO WS-RD-INTEREST
+           MOVE PAYMT-CAPITAL           TO WS-RD-CAPITAL
+           MOVE NEWTOPAY-DISPLAY        TO WS-RD-NEWBAL
+
+           EVALUATE TRUE
+               WHEN RECON-FAILED
+                   MOVE "RECON-FAIL" TO WS-RD-STATUS
+               WHEN DISCOUNT-CODE-UNKNOWN
+                   MOVE "UNKNOWN" TO WS-RD-STATUS
+               WHEN DISCOUNT-CODE-EXPIRED
+                   MOVE "EXPIRED" TO WS-RD-STATUS
+               WHEN DISCOUNT-CODE-INELIGIBLE
+                   MOVE "INELIGIBLE" TO WS-RD-STATUS
+               WHEN OTHER
+                   MOVE SPACES TO WS-RD-STATUS
+           END-EVALUATE
+
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+      *>>
+      *>> An account's payment only reconciles if LOANCALC's own split
+      *>> of the payment amount adds back up, and the outstanding
+      *>> balance runs down by exactly the capital portion taken - a
+      *>> mismatch here means the figures on the detail line cannot be
+      *>> trusted and the run's control totals will not tie out either
+      *>>
+       P2400-CHECK-RECONCILIATION SECTION.
+           SET RECON-OK TO TRUE
+
+           IF PAYMT-CAPITAL + PAYMT-INTEREST NOT EQUAL PAYMT-AMOUNT
+               SET RECON-FAILED TO TRUE
+           END-IF
+
+           IF OUTSTANDING-AMOUNT - PAYMT-CAPITAL NOT EQUAL
+                   NEWTOPAY-DISPLAY
+               SET RECON-FAILED TO TRUE
+           END-IF
+
+           IF RECON-FAILED
+               ADD 1 TO WS-RECON-FAIL-COUNT
+           END-IF
+
+           PERFORM P2410-ACCUMULATE-CONTROL-TOTALS
+           .
+
+      *>>
+      *>> Find this account's currency in the control-totals table
+      *>> (adding a fresh entry the first time it is seen) and add the
+      *>> account's figures into that currency's own running totals
+      *>>
+       P2410-ACCUMULATE-CONTROL-TOTALS SECTION.
+           MOVE FILE-CURRENCY-CODE TO WS-CT-SEARCH-CURRENCY
+           MOVE "N" TO WS-CT-FOUND-FLAG
+
+           PERFORM P2420-CHECK-CT-ENTRY
+               VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CT-COUNT
+               OR CT-FOUND
+
+           IF NOT CT-FOUND
+               ADD 1 TO WS-CT-COUNT
+               SET WS-CT-IDX TO WS-CT-COUNT
+               MOVE WS-CT-SEARCH-CURRENCY TO WS-CT-CURRENCY(WS-CT-IDX)
+               MOVE ZERO TO WS-CT-OUTSTANDING(WS-CT-IDX)
+               MOVE ZERO TO WS-CT-PAYMENT(WS-CT-IDX)
+               MOVE ZERO TO WS-CT-INTEREST(WS-CT-IDX)
+               MOVE ZERO TO WS-CT-CAPITAL(WS-CT-IDX)
+               MOVE ZERO TO WS-CT-NEWBAL(WS-CT-IDX)
+           END-IF
+
+           ADD OUTSTANDING-AMOUNT TO WS-CT-OUTSTANDING(WS-CT-IDX)
+           ADD PAYMT-AMOUNT       TO WS-CT-PAYMENT(WS-CT-IDX)
+           ADD PAYMT-INTEREST     TO WS-CT-INTEREST(WS-CT-IDX)
+           ADD PAYMT-CAPITAL      TO WS-CT-CAPITAL(WS-CT-IDX)
+           ADD NEWTOPAY-DISPLAY   TO WS-CT-NEWBAL(WS-CT-IDX)
+           .
+
+       P2420-CHECK-CT-ENTRY SECTION.
+           IF WS-CT-CURRENCY(WS-CT-IDX) EQUAL WS-CT-SEARCH-CURRENCY
+               SET CT-FOUND TO TRUE
+           END-IF
+           .
+
+       P9000-TERMINATE SECTION.
+           CLOSE LOANMAST
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-ACCOUNT-COUNT TO WS-DISPLAY-COUNT
+           STRING "Accounts processed: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM P9050-WRITE-CONTROL-TOTALS
+               VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CT-COUNT
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RECON-FAIL-COUNT TO WS-DISPLAY-COUNT
+           STRING "Reconciliation failures: " WS-DISPLAY-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM P2450-CHECK-GL-CONTROL
+
+           CLOSE RPTFILE
+           .
+
+      *>>
+      *>> Print one block of control totals per currency seen in the
+      *>> run - a loan book with accounts in more than one currency
+      *>> prints more than one block rather than one meaningless
+      *>> total across currencies
+      *>>
+       P9050-WRITE-CONTROL-TOTALS SECTION.
+           STRING "Currency:           " WS-CT-CURRENCY(WS-CT-IDX)
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-CT-OUTSTANDING(WS-CT-IDX) TO WS-DISPLAY-TOTAL
+           STRING "Total outstanding:  " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-CT-PAYMENT(WS-CT-IDX) TO WS-DISPLAY-TOTAL
+           STRING "Total payments:     " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-CT-INTEREST(WS-CT-IDX) TO WS-DISPLAY-TOTAL
+           STRING "Total interest:     " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-CT-CAPITAL(WS-CT-IDX) TO WS-DISPLAY-TOTAL
+           STRING "Total capital:      " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-CT-NEWBAL(WS-CT-IDX) TO WS-DISPLAY-TOTAL
+           STRING "Total new balance:  " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           .
+
+      *>>
+      *>> Compare the run's own summed total against the general
+      *>> ledger's independently-supplied control total, if the
+      *>> GLCONTROL feed had landed - this is the real check on
+      *>> whether the book has been misstated, since it does not rely
+      *>> on any figure this program itself calculated. The feed
+      *>> carries a single total with no currency of its own, so it
+      *>> can only be reconciled against a run that covered one
+      *>> currency - a mixed-currency run is reported but not checked
+      *>> against it
+      *>>
+       P2450-CHECK-GL-CONTROL SECTION.
+           IF NOT GL-CONTROL-FOUND
+               MOVE "*** No GL control total received for this run ***"
+                   TO RPT-LINE
+               WRITE RPT-LINE
+           ELSE
+               IF WS-CT-COUNT > 1
+                   MOVE "*** Run covers more than one currency - GL"
+                       TO RPT-LINE
+                   WRITE RPT-LINE
+                   MOVE "    control total cannot be checked ***"
+                       TO RPT-LINE
+                   WRITE RPT-LINE
+               ELSE
+                   SET WS-CT-IDX TO 1
+                   COMPUTE WS-GL-VARIANCE =
+                       WS-CT-NEWBAL(WS-CT-IDX) - WS-GL-TOTAL-NEWBAL
+
+                   MOVE WS-GL-TOTAL-NEWBAL TO WS-DISPLAY-TOTAL
+                   STRING "GL control total:   " WS-DISPLAY-TOTAL
+                       DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+
+                   MOVE WS-GL-VARIANCE TO WS-DISPLAY-VARIANCE
+                   STRING "Variance to GL:     " WS-DISPLAY-VARIANCE
+                       DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+
+                   IF WS-GL-VARIANCE NOT EQUAL ZERO
+                       SET GL-RECON-FAILED TO TRUE
+                       MOVE "*** Run total does not tie to GL ***"
+                           TO RPT-LINE
+                       WRITE RPT-LINE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       END PROGRAM LOANBATCH.
