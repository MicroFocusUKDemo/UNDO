@@ -7,6 +7,9 @@
       *
       ************************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
       * SELECT STATEMENTS FOR FILE USEAGE
            COPY "SDDiscRate.cpy".
 
@@ -19,6 +22,41 @@
        01  WS-FILE-STATUS              PIC XX.
        01  DISPLAY-FILE-STATUS         PIC XX.
 
+      *>> The quote date (today's date, unless QUOTE-DATE overrides it)
+      *>> and the code's overall expiry date, both held as YYYYMMDD so
+      *>> they can be compared numerically
+       01  WS-QUOTE-DATE               PIC 9(8).
+       01  WS-QUOTE-DATE-PARTS REDEFINES WS-QUOTE-DATE.
+           05  WS-QUOTE-YYYY           PIC 9(4).
+           05  WS-QUOTE-MM             PIC 9(2).
+           05  WS-QUOTE-DD             PIC 9(2).
+       01  WS-EXP-DATE                 PIC 9(8).
+       01  WS-EXP-DATE-PARTS REDEFINES WS-EXP-DATE.
+           05  WS-EXP-YYYY             PIC 9(4).
+           05  WS-EXP-MM               PIC 9(2).
+           05  WS-EXP-DD               PIC 9(2).
+
+      *>> Effective-from/to of the rate tier currently being checked
+      *>> against WS-QUOTE-DATE
+       01  WS-TIER-FROM-DATE           PIC 9(8).
+       01  WS-TIER-FROM-DATE-PARTS REDEFINES WS-TIER-FROM-DATE.
+           05  WS-TIER-FROM-YYYY       PIC 9(4).
+           05  WS-TIER-FROM-MM         PIC 9(2).
+           05  WS-TIER-FROM-DD         PIC 9(2).
+       01  WS-TIER-TO-DATE             PIC 9(8).
+       01  WS-TIER-TO-DATE-PARTS REDEFINES WS-TIER-TO-DATE.
+           05  WS-TIER-TO-YYYY         PIC 9(4).
+           05  WS-TIER-TO-MM           PIC 9(2).
+           05  WS-TIER-TO-DD           PIC 9(2).
+       01  WS-TIER-FOUND-FLAG          PIC X VALUE "N".
+           88  TIER-FOUND                  VALUE "Y".
+
+      *>> Ceiling actually applied to WS-CALCULATED-RATE - either the
+      *>> caller's RATE-CEILING or, if that was left zero, this
+      *>> program's own default
+       01  WS-EFFECTIVE-CEILING        PIC S9(3)V99.
+       01  WS-DEFAULT-CEILING          PIC S9(3)V99 VALUE 36.00.
+
        LINKAGE SECTION.
       *>>
       *>> Definition of data to pass in/out LOANCALC module
@@ -29,13 +67,24 @@
        
        MAIN SECTION.
            INITIALIZE FILE-DISCOUNT-REC
+           SET RATE-NOT-CLAMPED TO TRUE
 
-      *>> 
-      *>> Use the input discount code to fetchthe rate from the file
-      *>> 
-           IF DISCOUNT-CODE NOT EQUAL SPACES
-               MOVE FUNCTION UPPER-CASE (DISCOUNT-CODE) TO FILE-CODE
-               PERFORM P0200-GET-DISCOUNT
+      *>>
+      *>> Use the input discount code to fetch the rate from the file,
+      *>> unless the caller has already resolved it (e.g. a batch run
+      *>> working from its own in-memory rate table)
+      *>>
+           IF DISCOUNT-RATE-PRESET
+               CONTINUE
+           ELSE
+               IF DISCOUNT-CODE NOT EQUAL SPACES
+                   MOVE FUNCTION UPPER-CASE (DISCOUNT-CODE) TO FILE-CODE
+                   PERFORM P0200-GET-DISCOUNT
+               ELSE
+                   MOVE ZERO TO DISCOUNT-RATE
+                   MOVE SPACES TO DISCOUNT-DESCRIPTION
+                   SET DISCOUNT-CODE-OK TO TRUE
+               END-IF
            END-IF
 
       *>> Calculate discounted interest rate
@@ -49,11 +98,13 @@
                  - WS-CALCULATED-RATE
 
       *>> If the first character of the code is 'B' add base rate
-               IF FILE-CODE(1:1) = "B"
+               IF FUNCTION UPPER-CASE (DISCOUNT-CODE(1:1)) = "B"
                    COMPUTE WS-CALCULATED-RATE = WS-CALCULATED-RATE
                    + BASE-RATE
                END-IF
 
+               PERFORM P0300-APPLY-RATE-GUARDRAILS
+
       *>> Convert the percentage rate to a factor
                  COMPUTE WS-CALCULATED-RATE = WS-CALCULATED-RATE / 100
 
@@ -70,9 +121,9 @@
 
            GOBACK.
 
-      *>> 
+      *>>
       *>> Read the Discount look file using the code entered on the screen
-      *>> 
+      *>>
        P0200-GET-DISCOUNT SECTION.
            OPEN INPUT DISCFILE
 
@@ -80,13 +131,129 @@
 
            READ DISCFILE KEY IS FILE-CODE
            IF WS-FILE-STATUS = ZERO
-               MOVE FILE-RATE TO DISCOUNT-RATE
+               MOVE FILE-DESCRIPTION TO DISCOUNT-DESCRIPTION
+               PERFORM P0210-RESOLVE-QUOTE-DATE
+
+               MOVE FILE-EXP-DATE(7:4) TO WS-EXP-YYYY
+               MOVE FILE-EXP-DATE(4:2) TO WS-EXP-MM
+               MOVE FILE-EXP-DATE(1:2) TO WS-EXP-DD
+
+               IF WS-EXP-DATE < WS-QUOTE-DATE
+      *>> The code has passed its FILE-EXP-DATE - it no longer earns
+      *>> a discount, whatever rate tiers it carries
+                   MOVE ZERO TO DISCOUNT-RATE
+                   SET DISCOUNT-CODE-EXPIRED TO TRUE
+               ELSE
+                   PERFORM P0220-FIND-TIER
+                   IF DISCOUNT-CODE-OK
+                       PERFORM P0240-CHECK-ELIGIBILITY
+                   ELSE
+      *>> No tier covers the quote date - the code isn't priced for
+      *>> that day, so treat it the same as an expired code
+                       MOVE ZERO TO DISCOUNT-RATE
+                       SET DISCOUNT-CODE-EXPIRED TO TRUE
+                   END-IF
+               END-IF
            ELSE
                MOVE WS-FILE-STATUS TO DISPLAY-FILE-STATUS
                MOVE ZERO TO DISCOUNT-RATE
+               MOVE SPACES TO DISCOUNT-DESCRIPTION
+               SET DISCOUNT-CODE-UNKNOWN TO TRUE
            END-IF
 
            CLOSE DISCFILE
            .
 
+      *>>
+      *>> Work out the date the discount is being quoted for - today's
+      *>> date unless the caller supplied a back- or forward-dated
+      *>> QUOTE-DATE
+      *>>
+       P0210-RESOLVE-QUOTE-DATE SECTION.
+           IF QUOTE-DATE EQUAL SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-QUOTE-DATE
+           ELSE
+               MOVE QUOTE-DATE(7:4) TO WS-QUOTE-YYYY
+               MOVE QUOTE-DATE(4:2) TO WS-QUOTE-MM
+               MOVE QUOTE-DATE(1:2) TO WS-QUOTE-DD
+           END-IF
+           .
+
+      *>>
+      *>> Search the code's rate tiers for the one in force on
+      *>> WS-QUOTE-DATE
+      *>>
+       P0220-FIND-TIER SECTION.
+           MOVE "N" TO WS-TIER-FOUND-FLAG
+
+           PERFORM P0230-CHECK-TIER
+               VARYING FILE-TIER-IDX FROM 1 BY 1
+               UNTIL FILE-TIER-IDX > FILE-TIER-COUNT
+               OR TIER-FOUND
+
+           IF TIER-FOUND
+               MOVE FILE-TIER-RATE(FILE-TIER-IDX) TO DISCOUNT-RATE
+               SET DISCOUNT-CODE-OK TO TRUE
+           END-IF
+           .
+
+       P0230-CHECK-TIER SECTION.
+           MOVE FILE-TIER-EFF-FROM(FILE-TIER-IDX)(7:4)
+               TO WS-TIER-FROM-YYYY
+           MOVE FILE-TIER-EFF-FROM(FILE-TIER-IDX)(4:2)
+               TO WS-TIER-FROM-MM
+           MOVE FILE-TIER-EFF-FROM(FILE-TIER-IDX)(1:2)
+               TO WS-TIER-FROM-DD
+
+           MOVE FILE-TIER-EFF-TO(FILE-TIER-IDX)(7:4)
+               TO WS-TIER-TO-YYYY
+           MOVE FILE-TIER-EFF-TO(FILE-TIER-IDX)(4:2)
+               TO WS-TIER-TO-MM
+           MOVE FILE-TIER-EFF-TO(FILE-TIER-IDX)(1:2)
+               TO WS-TIER-TO-DD
+
+           IF WS-TIER-FROM-DATE NOT > WS-QUOTE-DATE
+               AND WS-TIER-TO-DATE NOT < WS-QUOTE-DATE
+               SET TIER-FOUND TO TRUE
+           END-IF
+           .
+
+      *>>
+      *>> Confirm the loan's OUTSTANDING-AMOUNT falls within the code's
+      *>> eligibility range - zero on either bound means no limit on
+      *>> that side
+      *>>
+       P0240-CHECK-ELIGIBILITY SECTION.
+           IF (FILE-MIN-AMOUNT > ZERO
+                   AND OUTSTANDING-AMOUNT < FILE-MIN-AMOUNT)
+               OR (FILE-MAX-AMOUNT > ZERO
+                   AND OUTSTANDING-AMOUNT > FILE-MAX-AMOUNT)
+               MOVE ZERO TO DISCOUNT-RATE
+               SET DISCOUNT-CODE-INELIGIBLE TO TRUE
+           END-IF
+           .
+
+      *>>
+      *>> Keep WS-CALCULATED-RATE within sane bounds - never negative,
+      *>> and never above the caller's RATE-CEILING (or this program's
+      *>> own default if the caller left it zero)
+      *>>
+       P0300-APPLY-RATE-GUARDRAILS SECTION.
+           IF RATE-CEILING > ZERO
+               MOVE RATE-CEILING TO WS-EFFECTIVE-CEILING
+           ELSE
+               MOVE WS-DEFAULT-CEILING TO WS-EFFECTIVE-CEILING
+           END-IF
+
+           IF WS-CALCULATED-RATE < ZERO
+               MOVE ZERO TO WS-CALCULATED-RATE
+               SET RATE-WAS-CLAMPED TO TRUE
+           END-IF
+
+           IF WS-CALCULATED-RATE > WS-EFFECTIVE-CEILING
+               MOVE WS-EFFECTIVE-CEILING TO WS-CALCULATED-RATE
+               SET RATE-WAS-CLAMPED TO TRUE
+           END-IF
+           .
+
        END PROGRAM LOANCALC.
