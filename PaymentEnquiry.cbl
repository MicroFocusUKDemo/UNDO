@@ -1,4 +1,3 @@
-      $SET CURRENCY-SIGN(36)
        IDENTIFICATION DIVISION.
        program-id. PaymentEnquiry as "PaymentEnquiry".
       ************************************************************************
@@ -7,14 +6,87 @@
       *  All rights reserved.
       *
       ************************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SDPayLog.cpy".
+           COPY "SDLoanMast.cpy".
+           COPY "SDBaseRate.cpy".
+           COPY "SDEnqExtract.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+           FD PAYLOG.
+           COPY "RDPayLog.cpy" REPLACING ==(PREFIX)== BY ==FILE==.
+
+           FD LOANMAST.
+           COPY "RDLoanMast.cpy" REPLACING ==(PREFIX)== BY ==LMF==.
+
+           FD BASERATE.
+           COPY "RDBaseRate.cpy" REPLACING ==(PREFIX)== BY ==BRF==.
+
+           FD ENQEXTRACT.
+           01  EXTRACT-LINE                PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
        01  WS-FUNCTION                 PIC XXX.
 
+      *>> Outstanding balance as it stood immediately before the last
+      *>> CALL "LOANCALC", kept so it can be written to PAYLOG alongside
+      *>> the resulting balance
+       01  WS-BEFORE-BALANCE           PIC S9(7)V99.
+
+      *>> Account number entered on the input screen - leave blank to
+      *>> use the hard-coded demonstration figures, or enter an account
+      *>> on LOANMAST to pull its real figures for the enquiry
+       01  WS-ACCOUNT-NO-ENTRY         PIC X(10).
+       01  WS-ACCOUNT-FOUND-FLAG       PIC X VALUE "N".
+           88  ACCOUNT-FOUND               VALUE "Y".
+       01  WS-EOF-LOANMAST             PIC X VALUE "N".
+           88  EOF-LOANMAST                VALUE "Y".
+
+      *>> Today's standard interest rate and bank base lending rate -
+      *>> refreshed from BASERATE at start-of-day if a feed has landed,
+      *>> otherwise these compiled-in figures are used unchanged
+       01  WS-DEFAULT-INTEREST-RATE    PIC S9(3)V99 VALUE 5.
+       01  WS-DEFAULT-BASE-RATE        PIC S9(3)V99 VALUE 0.25.
+
        01  DISPLAY-INTRATE                PIC Z9.999.
        01  DISPLAY-RATE                PIC Z9.999.
        01  DISPLAY-BASE                PIC Z9.999.
        01  DISPLAY-DISC                PIC ZZ9.999.
+       01  DISPLAY-CODE-WARNING        PIC X(40).
+       01  WS-SCHEDULE-FLAG            PIC X.
+       01  WS-CONTINUE-KEY             PIC X.
+
+      *>> One printed line of the amortization schedule - plain edited
+      *>> money fields paired with WS-SL-CURRENCY, same convention as
+      *>> the input/output screens, rather than a hard-coded $ sign
+       01  WS-SCHEDULE-LINE.
+           05  WS-SL-PERIOD            PIC ZZZ9.
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  WS-SL-CURRENCY          PIC X(3).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  WS-SL-PAYMENT           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-SL-INTEREST          PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-SL-CAPITAL           PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-SL-BALANCE           PIC ZZZ,ZZ9.99.
+       01  WS-PERIOD-NUM               PIC 9(4).
+       01  WS-MAX-PERIODS              PIC 9(4) VALUE 600.
+
+      *>> Numeric-edited work fields used to build one comma-delimited
+      *>> line of the ENQEXTRACT extract - edited so FUNCTION TRIM
+      *>> leaves a plain (no leading spaces) CSV field
+       01  WS-EXT-PAYMT-AMOUNT         PIC -(6)9.99.
+       01  WS-EXT-OUTSTANDING          PIC -(6)9.99.
+       01  WS-EXT-RATE                 PIC -(3)9.999.
+       01  WS-EXT-INTEREST             PIC -(6)9.99.
+       01  WS-EXT-CAPITAL              PIC -(6)9.99.
+       01  WS-EXT-NEWBAL               PIC -(6)9.99.
 
       *>>
       *>> Definition of data to pass in/out LOANCALC module
@@ -23,128 +95,229 @@
 
        SCREEN SECTION.
        01  CLEAR-SCREEN.
-           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOUR 2. *> 2-green, 1-blue, 3=cyan, 4-red, 5-purple
-                                                                   *> 6-yellow, 7-white
+           05 BLANK SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 2.
+      *>> 2-green, 1-blue, 3=cyan, 4-red, 5-purple, 6-yellow, 7-white
 
        01  USER-INPUT-SCREEN.
-           03                          LINE 1 COLUMN 1 PIC X(79) ALL "-".
-
-           03                          LINE 2 COLUMN 1 PIC X(79) Value
-                   " Calculate impact of new monthly payment or discount code".
-           03                          LINE 3 COLUMN 1 PIC X(79) Value
-                   " Enter the three character discount code and new monthly amount".
-           03                          LINE 5 COLUMN 1 PIC X(79) Value
-                   " Codes: S05/S10 (Std 5%/10%), B05/B10 (Base 5%/10%), XCO (100% Disc)".
-           03                          LINE 6 COLUMN 1 PIC X(79) Value
-                   " Demonstration code is XCO, amount 200".
-
-           03                          LINE 8 COLUMN 1 PIC X(79) ALL "=".
-
-           03                          LINE 10 COLUMN 5 VALUE "Discount Code:   [".
-           03                          LINE 10 COLUMN 23 PIC X(3) USING discount-code.
-           03                          LINE 10 COLUMN 26 VALUE "] Enter discount code or 999 to exit".
-
-           03                          LINE 12 COLUMN 5 VALUE "Payment Amount:         [".
-           03                          LINE 12 COLUMN 40 PIC $zzz,zz9.99 USING paymt-amount.
-           03                          LINE 12 COLUMN 53 VALUE "]".
-           
-           03                          LINE 13 COLUMN 1 PIC X(79) ALL "-".
-
-           03                          LINE 14 COLUMN 5 VALUE "Outstanding Balance:    [".
-           03                          LINE 14 COLUMN 40 PIC $zzz,zz9.99 FROM outstanding-amount.
-           03                          LINE 14 COLUMN 53 VALUE "]".
-
-           03                          LINE 16 COLUMN 5 VALUE "Interest Rate:          [".
-           03                          LINE 16 COLUMN 46 PIC X(6) FROM DISPLAY-INTRATE.
-           03                          LINE 16 COLUMN 53 VALUE "]".
-
-           03                          LINE 18 COLUMN 5 VALUE "Bank base lending rate: [".
-           03                          LINE 18 COLUMN 46 PIC X(6) FROM display-base.
-           03                          LINE 18 COLUMN 53 VALUE "]".
-           03                          LINE 20 COLUMN 1 PIC X(79) ALL "=".
+           03  LINE 1 COLUMN 1 PIC X(79) VALUE
+               "--------------------------------------------------------
+      -        "-----------------------".
+
+           03  LINE 2 COLUMN 1 PIC X(79) VALUE
+               " Calculate impact of new monthly payment or discount cod
+      -        "e".
+           03  LINE 3 COLUMN 1 PIC X(79) VALUE
+               " Enter the three character discount code and new monthly
+      -        " amount".
+           03  LINE 5 COLUMN 1 PIC X(79) VALUE
+               " Enter a discount code to see its description on the res
+      -        "ults screen".
+           03  LINE 6 COLUMN 1 PIC X(79) VALUE
+               " Demonstration code is XCO, amount 200".
+
+           03  LINE 8 COLUMN 1 PIC X(79) VALUE
+               "========================================================
+      -        "=======================".
+
+           03  LINE 9 COLUMN 5 VALUE "Account Number:  [".
+           03  LINE 9 COLUMN 23 PIC X(10) USING WS-ACCOUNT-NO-ENTRY.
+           03  LINE 9 COLUMN 34 VALUE
+               "] Enter account or leave blank for demo figures".
+
+           03  LINE 10 COLUMN 5 VALUE "Discount Code:   [".
+           03  LINE 10 COLUMN 23 PIC X(3) USING discount-code.
+           03  LINE 10 COLUMN 26 VALUE
+               "] Enter discount code or 999 to exit".
+
+           03  LINE 12 COLUMN 5 VALUE "Payment Amount:         [".
+           03  LINE 12 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 12 COLUMN 44 PIC zzz,zz9.99 USING paymt-amount.
+           03  LINE 12 COLUMN 54 VALUE "]".
+
+           03  LINE 13 COLUMN 1 PIC X(79) VALUE
+               "--------------------------------------------------------
+      -        "-----------------------".
+
+           03  LINE 11 COLUMN 5 VALUE
+               "Full amortization schedule to zero balance: [".
+           03  LINE 11 COLUMN 51 PIC X USING WS-SCHEDULE-FLAG.
+           03  LINE 11 COLUMN 53 VALUE "] Y/N".
+
+           03  LINE 14 COLUMN 5 VALUE "Outstanding Balance:    [".
+           03  LINE 14 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 14 COLUMN 44 PIC zzz,zz9.99 FROM
+               outstanding-amount.
+           03  LINE 14 COLUMN 54 VALUE "]".
+
+           03  LINE 16 COLUMN 5 VALUE "Interest Rate:          [".
+           03  LINE 16 COLUMN 46 PIC X(6) FROM DISPLAY-INTRATE.
+           03  LINE 16 COLUMN 53 VALUE "]".
+
+           03  LINE 18 COLUMN 5 VALUE "Bank base lending rate: [".
+           03  LINE 18 COLUMN 46 PIC X(6) FROM display-base.
+           03  LINE 18 COLUMN 53 VALUE "]".
+           03  LINE 20 COLUMN 1 PIC X(79) VALUE
+               "========================================================
+      -        "=======================".
 
        01  USER-OUTPUT-SCREEN.
-           03                          LINE 1 COLUMN 1 PIC X(79) ALL "-".
-           03                          LINE 3 COLUMN 5 VALUE "FINISH: [".
-           03                          LINE 3 COLUMN 15 PIC XXX USING WS-FUNCTION.
-           03                          LINE 3 COLUMN 19 VALUE "] Enter to go again, 999 to exit".
-
-           03                          LINE 5 COLUMN 5 VALUE "Payment Amount:".
-           03                          LINE 5 COLUMN 38 VALUE "[".
-           03                          LINE 5 COLUMN 40 PIC $zzz,zz9.99 FROM paymt-amount.
-           03                          LINE 5 COLUMN 53 VALUE "]".
-
-           03                          LINE 7 COLUMN 5 VALUE "Outstanding Balance:".
-           03                          LINE 7 COLUMN 38 VALUE "[".
-           03                          LINE 7 COLUMN 40 PIC $zzz,zz9.99 FROM outstanding-amount.
-           03                          LINE 7 COLUMN 53 VALUE "]".
-
-           03                          LINE 9 COLUMN 5 VALUE "Discounted Interest Rate:".
-           03                          LINE 9 COLUMN 38 VALUE "[".
-           03                          LINE 9 COLUMN 46 PIC X(6) FROM display-rate.
-           03                          LINE 9 COLUMN 53 VALUE "]".
-
-           03                          LINE 11 COLUMN 5 VALUE "Interest Discount Percent:".
-           03                          LINE 11 COLUMN 38 VALUE "[".
-           03                          LINE 11 COLUMN 45 PIC X(7) FROM display-disc.
-           03                          LINE 11 COLUMN 53 VALUE "]".
-
-           03                          LINE 13 COLUMN 5 VALUE "Bank base lending rate:".
-           03                          LINE 13 COLUMN 38 VALUE "[".
-           03                          LINE 13 COLUMN 46 PIC X(6) FROM display-base.
-           03                          LINE 13 COLUMN 53 VALUE "]".
-
-           03                          LINE 14 COLUMN 1 PIC X(79) ALL "-".
-
-           03                          LINE 15 COLUMN 5 VALUE "Payment Amount for interest:".
-           03                          LINE 15 COLUMN 38 VALUE "[".
-           03                          LINE 15 COLUMN 40 PIC $zzz,zz9.99 FROM paymt-interest.
-           03                          LINE 15 COLUMN 53 VALUE "]".
-
-           03                          LINE 17 COLUMN 5  VALUE "Payment Amount towards capital:".
-           03                          LINE 17 COLUMN 38 VALUE "[".
-           03                          LINE 17 COLUMN 40 PIC $zzz,zz9.99 FROM paymt-capital.
-           03                          LINE 17 COLUMN 53 VALUE "]".
-
-           03                          LINE 19 COLUMN 5 VALUE "New Outstanding Balance:".
-           03                          LINE 19 COLUMN 38 VALUE "[".
-           03                          LINE 19 COLUMN 40 PIC $zzz,zz9.99 FROM newtopay-display.
-           03                          LINE 19 COLUMN 53 VALUE "]".
-
-           03                          LINE 24 COLUMN 5 PIC X(40) VALUE ALL "=".
-
-           03                          LINE 24 COLUMN 1 PIC X(79) ALL "-".
-
+           03  LINE 1 COLUMN 1 PIC X(79) VALUE
+               "--------------------------------------------------------
+      -        "-----------------------".
+           03  LINE 3 COLUMN 5 VALUE "FINISH: [".
+           03  LINE 3 COLUMN 15 PIC XXX USING WS-FUNCTION.
+           03  LINE 3 COLUMN 19 VALUE
+               "] Enter to go again, 999 to exit".
+
+           03  LINE 5 COLUMN 5 VALUE "Payment Amount:".
+           03  LINE 5 COLUMN 38 VALUE "[".
+           03  LINE 5 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 5 COLUMN 44 PIC zzz,zz9.99 FROM paymt-amount.
+           03  LINE 5 COLUMN 54 VALUE "]".
+
+           03  LINE 7 COLUMN 5 VALUE "Outstanding Balance:".
+           03  LINE 7 COLUMN 38 VALUE "[".
+           03  LINE 7 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 7 COLUMN 44 PIC zzz,zz9.99 FROM
+               outstanding-amount.
+           03  LINE 7 COLUMN 54 VALUE "]".
+
+           03  LINE 9 COLUMN 5 VALUE "Discounted Interest Rate:".
+           03  LINE 9 COLUMN 38 VALUE "[".
+           03  LINE 9 COLUMN 46 PIC X(6) FROM display-rate.
+           03  LINE 9 COLUMN 53 VALUE "]".
+
+           03  LINE 11 COLUMN 5 VALUE "Interest Discount Percent:".
+           03  LINE 11 COLUMN 38 VALUE "[".
+           03  LINE 11 COLUMN 45 PIC X(7) FROM display-disc.
+           03  LINE 11 COLUMN 53 VALUE "]".
+
+           03  LINE 13 COLUMN 5 VALUE "Bank base lending rate:".
+           03  LINE 13 COLUMN 38 VALUE "[".
+           03  LINE 13 COLUMN 46 PIC X(6) FROM display-base.
+           03  LINE 13 COLUMN 53 VALUE "]".
+
+           03  LINE 14 COLUMN 1 PIC X(79) VALUE
+               "--------------------------------------------------------
+      -        "-----------------------".
+
+           03  LINE 15 COLUMN 5 VALUE "Payment Amount for interest:".
+           03  LINE 15 COLUMN 38 VALUE "[".
+           03  LINE 15 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 15 COLUMN 44 PIC zzz,zz9.99 FROM paymt-interest.
+           03  LINE 15 COLUMN 54 VALUE "]".
+
+           03  LINE 17 COLUMN 5 VALUE
+               "Payment Amount towards capital:".
+           03  LINE 17 COLUMN 38 VALUE "[".
+           03  LINE 17 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 17 COLUMN 44 PIC zzz,zz9.99 FROM paymt-capital.
+           03  LINE 17 COLUMN 54 VALUE "]".
+
+           03  LINE 19 COLUMN 5 VALUE "New Outstanding Balance:".
+           03  LINE 19 COLUMN 38 VALUE "[".
+           03  LINE 19 COLUMN 40 PIC X(3) FROM CURRENCY-CODE.
+           03  LINE 19 COLUMN 44 PIC zzz,zz9.99 FROM
+               newtopay-display.
+           03  LINE 19 COLUMN 54 VALUE "]".
+
+           03  LINE 21 COLUMN 5 VALUE "Discount Code:".
+           03  LINE 21 COLUMN 38 VALUE "[".
+           03  LINE 21 COLUMN 40 PIC X(40) FROM DISCOUNT-DESCRIPTION.
+
+           03  LINE 22 COLUMN 5 PIC X(40) FROM DISPLAY-CODE-WARNING.
+
+           03  LINE 24 COLUMN 5 PIC X(40) VALUE
+               "========================================".
+
+           03  LINE 24 COLUMN 1 PIC X(79) VALUE
+               "--------------------------------------------------------
+      -        "-----------------------".
        PROCEDURE DIVISION.
            INITIALIZE CALCULATOR-FIELDS
 
-      *>> These values would usually come from a customer file,
-      *>> but for this example we have hard-coded them
-           MOVE 5 TO INTEREST-RATE DISPLAY-INTRATE
-           MOVE 0.25  TO BASE-RATE
-           MOVE 10000 TO OUTSTANDING-AMOUNT
+           OPEN EXTEND PAYLOG
+           OPEN EXTEND ENQEXTRACT
+           PERFORM P0100-LOAD-BASE-RATE-FEED
+
+      *>> Prime the screen with the demonstration figures so the very
+      *>> first screen (before any account lookup has run) shows the
+      *>> feed-driven default rate rather than an uninitialised blank
+           MOVE WS-DEFAULT-INTEREST-RATE TO INTEREST-RATE
+           MOVE WS-DEFAULT-INTEREST-RATE TO DISPLAY-INTRATE
+           MOVE WS-DEFAULT-BASE-RATE     TO BASE-RATE
+           MOVE 10000                    TO OUTSTANDING-AMOUNT
+           MOVE "USD"                    TO CURRENCY-CODE
 
            PERFORM UNTIL WS-FUNCTION = "999" or DISCOUNT-CODE = "999"
+               MOVE "N" TO WS-SCHEDULE-FLAG
                PERFORM P1000-INPUT-SCREEN
-               
-               IF DISCOUNT-CODE NOT = "999"
-                   CALL "LOANCALC" USING BY REFERENCE CALCULATOR-FIELDS
-
-                   PERFORM P2000-OUTPUT-SCREEN  *> Display impact on the loan
 
+               IF DISCOUNT-CODE NOT = "999"
+                   PERFORM P1500-LOOKUP-ACCOUNT
+
+                   IF FUNCTION UPPER-CASE (WS-SCHEDULE-FLAG) = "Y"
+                       PERFORM P3000-AMORTIZATION-SCHEDULE
+                   ELSE
+                       MOVE OUTSTANDING-AMOUNT TO WS-BEFORE-BALANCE
+                       CALL "LOANCALC"
+                           USING BY REFERENCE CALCULATOR-FIELDS
+                       PERFORM P4000-WRITE-AUDIT-LOG
+
+                       PERFORM P2000-OUTPUT-SCREEN
+                   END-IF
                END-IF
            END-PERFORM
 
+           CLOSE PAYLOG
+           CLOSE ENQEXTRACT
+
            GOBACK
            .
 
-      *>> 
+      *>>
+      *>> Pick up today's standard interest rate and bank base lending
+      *>> rate from the BASERATE feed, if one has landed - if not (or
+      *>> the feed is empty) the compiled-in defaults are left alone
+      *>>
+       P0100-LOAD-BASE-RATE-FEED SECTION.
+           OPEN INPUT BASERATE
+           IF WS-FILE-STATUS EQUAL ZERO
+               READ BASERATE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE BRF-INTEREST-RATE
+                           TO WS-DEFAULT-INTEREST-RATE
+                       MOVE BRF-BASE-RATE     TO WS-DEFAULT-BASE-RATE
+               END-READ
+               CLOSE BASERATE
+           END-IF
+           .
+
+      *>>
       *>> Get the data to the formatted screen fields
-      *>> 
+      *>>
        P0500-POPULATE-SCREEN SECTION.
            MULTIPLY WS-CALCULATED-RATE BY 100 GIVING DISPLAY-RATE
            MOVE BASE-RATE     TO DISPLAY-BASE
            MOVE DISCOUNT-RATE TO DISPLAY-DISC
+
+           EVALUATE TRUE
+               WHEN DISCOUNT-CODE-UNKNOWN
+                   MOVE "*** Unknown discount code ***"
+                       TO DISPLAY-CODE-WARNING
+               WHEN DISCOUNT-CODE-EXPIRED
+                   MOVE "*** Discount code has expired ***"
+                       TO DISPLAY-CODE-WARNING
+               WHEN DISCOUNT-CODE-INELIGIBLE
+                   MOVE "*** Outstanding balance is not eligible ***"
+                       TO DISPLAY-CODE-WARNING
+               WHEN RATE-WAS-CLAMPED
+                   MOVE "*** Calculated rate capped by guard rail ***"
+                       TO DISPLAY-CODE-WARNING
+               WHEN OTHER
+                   MOVE SPACES TO DISPLAY-CODE-WARNING
+           END-EVALUATE
            .
 
       *>> 
@@ -158,15 +331,177 @@
            ACCEPT USER-INPUT-SCREEN
            .
 
-      *>> 
+      *>>
+      *>> Set up the account's figures for the enquiry - if an account
+      *>> number was entered, scan LOANMAST for it and use the figures
+      *>> found there; otherwise (or if the account isn't on file) fall
+      *>> back to the hard-coded demonstration figures
+      *>>
+       P1500-LOOKUP-ACCOUNT SECTION.
+           MOVE WS-DEFAULT-INTEREST-RATE TO INTEREST-RATE
+           MOVE WS-DEFAULT-INTEREST-RATE TO DISPLAY-INTRATE
+           MOVE WS-DEFAULT-BASE-RATE     TO BASE-RATE
+           MOVE 10000  TO OUTSTANDING-AMOUNT
+           MOVE "USD"  TO CURRENCY-CODE
+           MOVE "N"    TO WS-ACCOUNT-FOUND-FLAG
+
+           IF WS-ACCOUNT-NO-ENTRY NOT EQUAL SPACES
+               MOVE "N" TO WS-EOF-LOANMAST
+               OPEN INPUT LOANMAST
+               PERFORM P1510-READ-LOANMAST
+
+               PERFORM UNTIL EOF-LOANMAST OR ACCOUNT-FOUND
+                   PERFORM P1520-CHECK-ACCOUNT
+               END-PERFORM
+
+               CLOSE LOANMAST
+
+               IF NOT ACCOUNT-FOUND
+                   DISPLAY "*** Account not found - using demo"
+                       " figures ***"
+               END-IF
+           END-IF
+           .
+
+       P1510-READ-LOANMAST SECTION.
+           READ LOANMAST
+               AT END SET EOF-LOANMAST TO TRUE
+           END-READ
+           .
+
+       P1520-CHECK-ACCOUNT SECTION.
+           IF LMF-ACCOUNT-NO EQUAL WS-ACCOUNT-NO-ENTRY
+               SET ACCOUNT-FOUND TO TRUE
+               MOVE LMF-OUTSTANDING-AMOUNT  TO OUTSTANDING-AMOUNT
+               MOVE LMF-INTEREST-RATE       TO INTEREST-RATE
+               MOVE LMF-INTEREST-RATE       TO DISPLAY-INTRATE
+               MOVE LMF-BASE-RATE           TO BASE-RATE
+               MOVE LMF-CURRENCY-CODE       TO CURRENCY-CODE
+           ELSE
+               PERFORM P1510-READ-LOANMAST
+           END-IF
+           .
+
+      *>>
+      *>> Drive LOANCALC repeatedly, feeding NEWTOPAY-DISPLAY back in as
+      *>> OUTSTANDING-AMOUNT, and print the resulting amortization table
+      *>> down to a zero balance (or until WS-MAX-PERIODS is reached, in
+      *>> case the payment amount never clears the loan)
+      *>>
+       P3000-AMORTIZATION-SCHEDULE SECTION.
+           MOVE ZERO TO WS-PERIOD-NUM
+           MOVE OUTSTANDING-AMOUNT TO NEWTOPAY-DISPLAY
+
+           DISPLAY " "
+           DISPLAY "Amortization schedule"
+           DISPLAY "Period Cur Payment      Interest     Capital"
+               "      Balance"
+
+           PERFORM UNTIL NEWTOPAY-DISPLAY NOT > ZERO
+               OR WS-PERIOD-NUM NOT < WS-MAX-PERIODS
+               PERFORM P3100-CALC-PERIOD
+           END-PERFORM
+
+           IF WS-PERIOD-NUM NOT < WS-MAX-PERIODS
+               DISPLAY "*** Schedule stopped after " WS-MAX-PERIODS
+                   " periods - balance is not clearing ***"
+           END-IF
+
+           DISPLAY "Press Enter to continue"
+           ACCEPT WS-CONTINUE-KEY
+           .
+
+      *>>
+      *>> Calculate and print one period of the amortization schedule
+      *>>
+       P3100-CALC-PERIOD SECTION.
+           ADD 1 TO WS-PERIOD-NUM
+
+           MOVE OUTSTANDING-AMOUNT TO WS-BEFORE-BALANCE
+           CALL "LOANCALC"
+               USING BY REFERENCE CALCULATOR-FIELDS
+           PERFORM P4000-WRITE-AUDIT-LOG
+
+      *>> The discount/rate-guard status is the same for every period
+      *>> in the schedule, so the warning (if any) only needs showing
+      *>> once, on the first period
+           IF WS-PERIOD-NUM EQUAL 1
+               PERFORM P0500-POPULATE-SCREEN
+               IF DISPLAY-CODE-WARNING NOT EQUAL SPACES
+                   DISPLAY DISPLAY-CODE-WARNING
+               END-IF
+           END-IF
+
+           MOVE WS-PERIOD-NUM  TO WS-SL-PERIOD
+           MOVE CURRENCY-CODE  TO WS-SL-CURRENCY
+           MOVE PAYMT-AMOUNT   TO WS-SL-PAYMENT
+           MOVE PAYMT-INTEREST TO WS-SL-INTEREST
+           MOVE PAYMT-CAPITAL  TO WS-SL-CAPITAL
+           MOVE NEWTOPAY-DISPLAY TO WS-SL-BALANCE
+
+           DISPLAY WS-SCHEDULE-LINE
+
+           MOVE NEWTOPAY-DISPLAY TO OUTSTANDING-AMOUNT
+           .
+
+      *>>
       *>> Show the results of the new payment amount
-      *>> 
+      *>>
        P2000-OUTPUT-SCREEN SECTION.
            PERFORM P0500-POPULATE-SCREEN
+           PERFORM P2100-WRITE-EXTRACT-LINE
 
            DISPLAY CLEAR-SCREEN
            DISPLAY USER-OUTPUT-SCREEN
            ACCEPT USER-OUTPUT-SCREEN
            .
 
-       END PROGRAM PAYMENTENQUIRY.
+      *>>
+      *>> Append one comma-delimited line to ENQEXTRACT for the enquiry
+      *>> just shown on the results screen, for downstream systems that
+      *>> want the same figures the operator saw
+      *>>
+       P2100-WRITE-EXTRACT-LINE SECTION.
+           MOVE PAYMT-AMOUNT      TO WS-EXT-PAYMT-AMOUNT
+           MOVE OUTSTANDING-AMOUNT TO WS-EXT-OUTSTANDING
+           MOVE DISPLAY-RATE      TO WS-EXT-RATE
+           MOVE PAYMT-INTEREST    TO WS-EXT-INTEREST
+           MOVE PAYMT-CAPITAL     TO WS-EXT-CAPITAL
+           MOVE NEWTOPAY-DISPLAY  TO WS-EXT-NEWBAL
+
+           STRING FUNCTION TRIM (WS-EXT-PAYMT-AMOUNT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-EXT-OUTSTANDING) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-EXT-RATE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-EXT-INTEREST) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-EXT-CAPITAL) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (WS-EXT-NEWBAL) DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING
+
+           WRITE EXTRACT-LINE
+           .
+
+      *>>
+      *>> Append one line to PAYLOG for the enquiry just performed, so
+      *>> there is a trail of every discount code and payment amount
+      *>> tried and the balances that resulted
+      *>>
+       P4000-WRITE-AUDIT-LOG SECTION.
+           MOVE FUNCTION CURRENT-DATE TO FILE-TIMESTAMP
+           MOVE DISCOUNT-CODE         TO FILE-DISCOUNT-CODE
+           MOVE PAYMT-AMOUNT          TO FILE-PAYMT-AMOUNT
+           MOVE WS-BEFORE-BALANCE     TO FILE-BALANCE-BEFORE
+           MOVE NEWTOPAY-DISPLAY      TO FILE-BALANCE-AFTER
+           MOVE INTEREST-RATE         TO FILE-INTEREST-RATE
+           MOVE WS-CALCULATED-RATE    TO FILE-CALCULATED-RATE
+           MOVE CURRENCY-CODE         TO FILE-CURRENCY-CODE
+
+           WRITE FILE-PAYLOG-REC
+           .
+
+       END PROGRAM PaymentEnquiry.
