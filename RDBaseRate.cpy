@@ -0,0 +1,10 @@
+      *>>
+      *>> RDBaseRate.cpy - Daily base-rate feed record layout. The feed
+      *>> is a single line carrying the day's standard interest rate
+      *>> and bank base lending rate. COPY ... REPLACING ==(PREFIX)==
+      *>> BY ==xxx== to get a private copy of the record under the FD
+      *>> (FILE-) or a working-storage work copy.
+      *>>
+       01  (PREFIX)-BASERATE-REC.
+           05  (PREFIX)-INTEREST-RATE       PIC 9(3)V99.
+           05  (PREFIX)-BASE-RATE           PIC 9(3)V99.
