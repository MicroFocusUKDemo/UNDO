@@ -0,0 +1,30 @@
+      *>>
+      *>> RDDiscRate.cpy - Discount rate file record layout.
+      *>> COPY ... REPLACING ==(PREFIX)== BY ==xxx== to get a private
+      *>> copy of the record under the FD (FILE-) or in working-storage
+      *>> for a scratch/work copy (WS-B-).
+      *>>
+      *>> FILE-EXP-DATE is the code's hard cut-off - once a quote date
+      *>> passes it the code is dead regardless of what tiers exist.
+      *>> Within that lifetime, FILE-TIER carries the code's rate
+      *>> history: each tier is only in force between its own
+      *>> EFF-FROM/EFF-TO dates, so a quote can be matched against the
+      *>> rate that was actually in effect on the day it was quoted,
+      *>> not just whatever the code's rate happens to be today.
+      *>>
+      *>> FILE-MIN-AMOUNT/FILE-MAX-AMOUNT bound the OUTSTANDING-AMOUNT
+      *>> a loan must have to qualify for this code - zero means no
+      *>> limit on that side. FILE-DESCRIPTION is shown to the operator
+      *>> instead of expecting them to know what a bare code means.
+       01  (PREFIX)-DISCOUNT-REC.
+           05  (PREFIX)-CODE                PIC X(03).
+           05  (PREFIX)-EXP-DATE            PIC X(10).
+           05  (PREFIX)-MIN-AMOUNT          PIC S9(7)V99.
+           05  (PREFIX)-MAX-AMOUNT          PIC S9(7)V99.
+           05  (PREFIX)-DESCRIPTION         PIC X(40).
+           05  (PREFIX)-TIER-COUNT          PIC 9(02).
+           05  (PREFIX)-TIER OCCURS 5 TIMES
+                       INDEXED BY (PREFIX)-TIER-IDX.
+               10  (PREFIX)-TIER-EFF-FROM   PIC X(10).
+               10  (PREFIX)-TIER-EFF-TO     PIC X(10).
+               10  (PREFIX)-TIER-RATE       PIC S9(3)V99.
