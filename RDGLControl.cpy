@@ -0,0 +1,11 @@
+      *>>
+      *>> RDGLControl.cpy - General ledger control-total feed record
+      *>> layout. The feed is a single line carrying the general
+      *>> ledger's independently-calculated total closing balance for
+      *>> the whole loan book, against which a batch run's own summed
+      *>> total is reconciled. COPY ... REPLACING ==(PREFIX)== BY
+      *>> ==xxx== to get a private copy of the record under the FD
+      *>> (FILE-) or a working-storage work copy.
+      *>>
+       01  (PREFIX)-GLCONTROL-REC.
+           05  (PREFIX)-TOTAL-NEWBAL        PIC S9(9)V99.
