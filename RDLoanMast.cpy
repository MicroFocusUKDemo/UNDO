@@ -0,0 +1,14 @@
+      *>>
+      *>> RDLoanMast.cpy - Loan master file record layout, one record
+      *>> per account. COPY ... REPLACING ==(PREFIX)== BY ==xxx== to get
+      *>> a private copy of the record under the FD (FILE-) or a
+      *>> working-storage work copy.
+      *>>
+       01  (PREFIX)-LOAN-REC.
+           05  (PREFIX)-ACCOUNT-NO          PIC X(10).
+           05  (PREFIX)-OUTSTANDING-AMOUNT  PIC S9(7)V99.
+           05  (PREFIX)-PAYMT-AMOUNT        PIC S9(7)V99.
+           05  (PREFIX)-INTEREST-RATE       PIC S9(3)V99.
+           05  (PREFIX)-BASE-RATE           PIC S9(3)V99.
+           05  (PREFIX)-DISCOUNT-CODE       PIC X(03).
+           05  (PREFIX)-CURRENCY-CODE       PIC X(03).
