@@ -0,0 +1,31 @@
+      *>>
+      *>> RDPayLog.cpy - Payment enquiry audit log record layout, one
+      *>> record per LOANCALC enquiry. COPY ... REPLACING ==(PREFIX)==
+      *>> BY ==xxx== to get a private copy of the record under the FD
+      *>> (FILE-) or a working-storage work copy.
+      *>>
+      *>> PAYMT-AMOUNT and BALANCE-AFTER are floating-sign edited fields,
+      *>> not raw signed DISPLAY numerics, because an overpayment can
+      *>> take BALANCE-AFTER negative and this file is LINE SEQUENTIAL -
+      *>> a signed DISPLAY field's overpunched sign byte would otherwise
+      *>> land in a plain text line. BALANCE-BEFORE/INTEREST-RATE/
+      *>> CALCULATED-RATE stay ordinary signed numerics since
+      *>> DiscUsageReport.cbl COMPUTEs against them directly and none of
+      *>> the three can go negative (rates are floored at zero by
+      *>> LOANCALC's guard rails, and balance-before is always an
+      *>> outstanding amount)
+      *>>
+      *>> CURRENCY-CODE records what the amounts on this line are
+      *>> denominated in, so a reader summarising across many records
+      *>> (e.g. DiscUsageReport.cbl) can tell when it is about to add
+      *>> figures from different currencies together
+      *>>
+       01  (PREFIX)-PAYLOG-REC.
+           05  (PREFIX)-TIMESTAMP          PIC X(21).
+           05  (PREFIX)-DISCOUNT-CODE      PIC X(03).
+           05  (PREFIX)-PAYMT-AMOUNT       PIC -(6)9.99.
+           05  (PREFIX)-BALANCE-BEFORE     PIC S9(7)V99.
+           05  (PREFIX)-BALANCE-AFTER      PIC -(6)9.99.
+           05  (PREFIX)-INTEREST-RATE      PIC S9(3)V99.
+           05  (PREFIX)-CALCULATED-RATE    PIC S9(3)V9(5).
+           05  (PREFIX)-CURRENCY-CODE      PIC X(03).
