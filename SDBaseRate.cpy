@@ -0,0 +1,9 @@
+      *>>
+      *>> SDBaseRate.cpy - SELECT clause for the daily base-rate feed.
+      *>> A new copy of BASERATE is expected to land once a day with
+      *>> that day's bank base lending rate and standard interest rate.
+      *>> COPY this into a program's own FILE-CONTROL paragraph.
+      *>>
+           SELECT BASERATE ASSIGN TO "BASERATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
