@@ -0,0 +1,11 @@
+      *>>
+      *>> SDDiscRate.cpy - SELECT clause for the discount rate file.
+      *>> Shared by every program that opens DISCFILE so the file
+      *>> connector attributes only need to be maintained in one place.
+      *>> COPY this into a program's own FILE-CONTROL paragraph.
+      *>>
+           SELECT DISCFILE ASSIGN TO "DISCFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FILE-CODE
+               FILE STATUS IS WS-FILE-STATUS.
