@@ -0,0 +1,9 @@
+      *>>
+      *>> SDEnqExtract.cpy - SELECT clause for the comma-delimited
+      *>> enquiry extract picked up by downstream systems. One line is
+      *>> appended per enquiry shown on the results screen.
+      *>> COPY this into a program's own FILE-CONTROL paragraph.
+      *>>
+           SELECT ENQEXTRACT ASSIGN TO "ENQEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
