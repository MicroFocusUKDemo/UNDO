@@ -0,0 +1,11 @@
+      *>>
+      *>> SDGLControl.cpy - SELECT clause for the general ledger
+      *>> control-total feed. A new copy of GLCONTROL is expected to
+      *>> land once a day, independently of LOANMAST, carrying the
+      *>> general ledger's own total for the outstanding loan book
+      *>> after that day's payments. COPY this into a program's own
+      *>> FILE-CONTROL paragraph.
+      *>>
+           SELECT GLCONTROL ASSIGN TO "GLCONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
