@@ -0,0 +1,8 @@
+      *>>
+      *>> SDLoanMast.cpy - SELECT clause for the loan master file used
+      *>> by the batch portfolio run.
+      *>> COPY this into a program's own FILE-CONTROL paragraph.
+      *>>
+           SELECT LOANMAST ASSIGN TO "LOANMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
