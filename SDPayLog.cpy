@@ -0,0 +1,9 @@
+      *>>
+      *>> SDPayLog.cpy - SELECT clause for the payment enquiry audit
+      *>> log. Every enquiry PaymentEnquiry runs through LOANCALC is
+      *>> appended here so there is a trail of what was quoted.
+      *>> COPY this into a program's own FILE-CONTROL paragraph.
+      *>>
+           SELECT PAYLOG ASSIGN TO "PAYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
