@@ -0,0 +1,56 @@
+      *>>
+      *>> WSLOANCALC.cpy - Data passed in/out of the LOANCALC module.
+      *>> Copied into the LINKAGE SECTION of LOANCALC and into the
+      *>> WORKING-STORAGE SECTION of every caller of LOANCALC.
+      *>>
+       01  CALCULATOR-FIELDS.
+           05  DISCOUNT-CODE               PIC X(03).
+           05  DISCOUNT-RATE               PIC S9(3)V99.
+           05  INTEREST-RATE               PIC S9(3)V99.
+           05  BASE-RATE                   PIC S9(3)V99.
+           05  OUTSTANDING-AMOUNT          PIC S9(7)V99.
+           05  PAYMT-AMOUNT                PIC S9(7)V99.
+           05  PAYMT-INTEREST              PIC S9(7)V99.
+           05  PAYMT-CAPITAL               PIC S9(7)V99.
+           05  NEWTOPAY-DISPLAY            PIC S9(7)V99.
+           05  WS-CALCULATED-RATE          PIC S9(3)V9(5).
+           05  DISCOUNT-CODE-STATUS        PIC X.
+               88  DISCOUNT-CODE-OK            VALUE "V".
+               88  DISCOUNT-CODE-UNKNOWN       VALUE "U".
+               88  DISCOUNT-CODE-EXPIRED       VALUE "E".
+               88  DISCOUNT-CODE-INELIGIBLE    VALUE "I".
+
+      *>> Description of the discount code, taken from FILE-DESCRIPTION
+      *>> when the code is found on file (blank for an unknown code)
+           05  DISCOUNT-DESCRIPTION        PIC X(40).
+
+      *>> Set by the caller to "P" when DISCOUNT-RATE and
+      *>> DISCOUNT-CODE-STATUS have already been resolved (e.g. from an
+      *>> in-memory rate table built by a batch run) - LOANCALC then
+      *>> skips its own DISCFILE lookup and uses the supplied values
+           05  DISCOUNT-RATE-SOURCE        PIC X.
+               88  DISCOUNT-RATE-FROM-FILE     VALUE "F".
+               88  DISCOUNT-RATE-PRESET        VALUE "P".
+
+      *>> Date the discount is being quoted for, DD/MM/YYYY - leave as
+      *>> SPACES to quote against today's date. Set to a back-dated (or
+      *>> forward-dated) value to price against the rate tier that was
+      *>> actually in force on that day rather than the rate in force
+      *>> today
+           05  QUOTE-DATE                  PIC X(10).
+
+      *>> Upper limit LOANCALC will allow WS-CALCULATED-RATE to reach,
+      *>> as a percentage - leave ZERO to use LOANCALC's own default
+      *>> ceiling. The rate is also never allowed to go negative
+           05  RATE-CEILING                PIC S9(3)V99.
+
+      *>> Set by LOANCALC to "Y" if WS-CALCULATED-RATE had to be
+      *>> floored at zero or capped at the ceiling to get it back
+      *>> within range
+           05  RATE-CLAMPED-STATUS         PIC X.
+               88  RATE-NOT-CLAMPED            VALUE "N".
+               88  RATE-WAS-CLAMPED            VALUE "Y".
+
+      *>> ISO currency code the loan is denominated in - shown next to
+      *>> money amounts on screen instead of a hard-coded dollar sign
+           05  CURRENCY-CODE               PIC X(03).
